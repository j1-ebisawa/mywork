@@ -0,0 +1,177 @@
+      ******************************************************************
+      *    テストケース：51-1
+      *    プログラム名：INSPECT ... AFTER／BEFORE 区切り文字網羅表
+      *    処理概要　　：QA-51はINSPECT REPLACING ... AFTERの、区切り
+      *                  文字が見つかる場合のみをPIC X一件・PIC N四件
+      *                  で確認しており、そのPIC N側のケース５自体が
+      *                  文字化けしたリテラルのサイズ不一致で
+      *                  コンパイルできない（ベースラインから変更
+      *                  されていない既存の欠陥）。本プログラムは
+      *                  AFTER／BEFOREが区切り文字を見つけた場合・
+      *                  見つからない場合、TALLYING句でのAFTER、
+      *                  一つのINSPECT文に複数のREPLACING句を並べた
+      *                  場合を含めて、より広い組み合わせを確認する。
+      *  --------------------------------------------------------------
+      *   対象：QA-51のINSPECT REPLACING ... AFTER/BEFORE
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-51-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-27.
+       DATE-COMPILED.        2011-08-27.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  X-01               PIC X(10).
+       01  G-01               PIC N(10).
+       01  W-CNT              PIC 99        VALUE 0.
+      *
+      *   区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 6.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-51-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-500
+            PERFORM P-600
+            PERFORM P-900
+            DISPLAY "TEST END  (QA-51-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．AFTER句の区切り文字が見つかる場合（QA-51ケース1相当）
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "AFTER-FOUND"         TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            MOVE "AB+C D E" TO X-01.
+            INSPECT X-01 REPLACING ALL SPACE BY "-"
+                AFTER "+".
+            IF X-01 = "AB+C-D-E--"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．AFTER句の区切り文字が見つからない場合は、
+      *          置換がまったく行われない
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "AFTER-NOTFOUND"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            MOVE "ABCDEFGHIJ" TO X-01.
+            INSPECT X-01 REPLACING ALL "C" BY "Z"
+                AFTER "Q".
+            IF X-01 = "ABCDEFGHIJ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．BEFORE句は区切り文字より前の部分だけを対象にする
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "BEFORE-FOUND"        TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            MOVE "A B+C D E" TO X-01.
+            INSPECT X-01 REPLACING ALL SPACE BY "-"
+                BEFORE "+".
+            IF X-01 = "A-B+C D E "
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分４．TALLYING句でのAFTER（区切り文字より後ろだけを数える）
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "TALLYING-AFTER"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-400-01"        TO CASE-ID.
+            MOVE 0 TO W-CNT.
+            MOVE "AB+CACAC E" TO X-01.
+            INSPECT X-01 TALLYING W-CNT FOR ALL "C"
+                AFTER "+".
+            IF W-CNT = 3
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分５．一つのINSPECT文にAFTER句とBEFORE句を持つREPLACING
+      *          句を複数並べる
+       P-500.
+            MOVE 5 TO W-COV-IDX.
+            MOVE "MULTI-PHRASE"        TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-500-01"        TO CASE-ID.
+            MOVE "AABBCCDD++" TO X-01.
+            INSPECT X-01 REPLACING ALL "A" BY "1" AFTER "+"
+                                    ALL "B" BY "2" BEFORE "+".
+            IF X-01 = "AA22CCDD++"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分６．PIC N項目に対するAFTER句（QA-51ケース2相当）
+       P-600.
+            MOVE 6 TO W-COV-IDX.
+            MOVE "AFTER-NATIONAL"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-600-01"        TO CASE-ID.
+            MOVE "あい＋う　え" TO G-01.
+            INSPECT G-01 REPLACING ALL "　" BY "・"
+                AFTER "＋".
+            IF G-01 = "あい＋う・え"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" X-01.
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- INSPECT AFTER/BEFORE coverage -------------".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 6.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
