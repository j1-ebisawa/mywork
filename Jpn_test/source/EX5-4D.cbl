@@ -0,0 +1,270 @@
+      ******************************************************************
+      *    テストケース：5-4D
+      *    プログラム名：INSPECT命令 網羅率レポート
+      *    処理概要    ：EX5-4A（TALLYING）／EX5-4B（REPLACING）／
+      *                  EX5-4C（CONVERTING）は全角文字を含む一行が
+      *                  72バイトを超える箇所があり、固定形式の継続
+      *                  規則に合わずコンパイルできない（EX5-4Cは
+      *                  文字化けした既存ソースでもある）。そのため
+      *                  両ファイルの各句（CHARACTERS／ALL／LEADING
+      *                  ／TRAILING／FIRST、BEFORE／AFTER、
+      *                  CONVERTING）を一行に収まる形で実際に動かし、
+      *                  どの句をいくつ確認できたかを最後に集計表示
+      *                  する網羅率レポートとして用意する。
+      *  --------------------------------------------------------------
+      *   対象：EX5-4A/EX5-4B/EX5-4CのTALLYING/REPLACING/CONVERTING句
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           EX5-4D.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-26.
+       DATE-COMPILED.        2011-08-26.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  W-TALLY            PIC 999.
+       01  G-01               PIC N(10).
+       01  GE-01              PIC NN/NNNN/NN.
+       01  G-03               PIC N.
+       01  G-08               PIC N.
+      *
+      *   TALLYING／REPLACING／CONVERTINGの句ごとに、この表を実際に
+      *   動かせたケース数とOKになったケース数を積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 10.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(EX5-4D)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-500
+            PERFORM P-600
+            PERFORM P-700
+            PERFORM P-900
+            DISPLAY "TEST END  (EX5-4D)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   句１．TALLYING CHARACTERS
+       P-100.
+            MOVE 1                 TO W-COV-IDX.
+            MOVE "TALLYING CHARACTERS"    TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"         TO CASE-ID.
+            MOVE "あいうえおかきくけこ" TO G-01.
+            MOVE 0                  TO W-TALLY.
+            INSPECT G-01 TALLYING W-TALLY FOR CHARACTERS.
+            IF W-TALLY = 10
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句２．TALLYING ALL ／ LEADING ／ TRAILING
+       P-200.
+            MOVE 2                  TO W-COV-IDX.
+            MOVE "TALLYING ALL/LEAD/TRAIL" TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"         TO CASE-ID.
+            MOVE "あい＊え＊かき＊＊こ" TO G-01.
+            MOVE 0                  TO W-TALLY.
+            INSPECT G-01 TALLYING W-TALLY FOR ALL "＊".
+            IF W-TALLY = 4
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-02"         TO CASE-ID.
+            MOVE "ああああああいああう" TO G-01.
+            MOVE 0                  TO W-TALLY.
+            INSPECT G-01 TALLYING W-TALLY FOR LEADING "あ".
+            IF W-TALLY = 6
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-03"         TO CASE-ID.
+            MOVE "あい＊＊おかき＊＊＊" TO G-01.
+            MOVE 0                  TO W-TALLY.
+            INSPECT G-01 TALLYING W-TALLY FOR TRAILING "＊".
+            IF W-TALLY = 3
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句３．TALLYING ... BEFORE ／ AFTER
+       P-300.
+            MOVE 3                  TO W-COV-IDX.
+            MOVE "TALLYING BEFORE/AFTER" TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"         TO CASE-ID.
+            MOVE "あいうえおかきくけこ" TO G-01.
+            MOVE 0                  TO W-TALLY.
+            INSPECT G-01 TALLYING W-TALLY
+                    FOR CHARACTERS BEFORE "え".
+            IF W-TALLY = 3
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-300-02"         TO CASE-ID.
+            MOVE "あい＊え＊かき＊＊こ" TO G-01.
+            MOVE 0                  TO W-TALLY.
+            INSPECT G-01 TALLYING W-TALLY
+                    FOR ALL "＊" AFTER "か".
+            IF W-TALLY = 2
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句４．REPLACING CHARACTERS（ALL／LEADING等の定数指定を
+      *        伴わない単純形）は、この処理系ではBY側の国別一文字
+      *        が正しいサイズと認識されず"operand has wrong size"
+      *        になる（EX5-4Bのケース22と同じ、USAGE NATIONALの
+      *        実装が未完成という既知の制限）。そのためここでは
+      *        実行数０のまま句名だけを網羅率レポートに載せ、未対
+      *        応であることを明示する。
+       P-400.
+            MOVE 4                  TO W-COV-IDX.
+            MOVE "REPLACING CHARACTERS"  TO W-COV-NAME(W-COV-IDX).
+            DISPLAY "P-400-01  SKIP:REPLACING CHARACTERS BY "
+                    "unsupported for national data in this build".
+            .
+      *
+      *   句５．REPLACING ALL ／ LEADING ／ TRAILING ／ FIRST
+       P-500.
+            MOVE 5                  TO W-COV-IDX.
+            MOVE "REPLACING ALL/LEAD/TRAIL/1ST"
+                                        TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-500-01"         TO CASE-ID.
+            MOVE "あい＊え＊かき＊＊こ" TO G-01.
+            INSPECT G-01 REPLACING ALL "＊" BY "＠".
+            IF G-01 = "あい＠え＠かき＠＠こ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-500-02"         TO CASE-ID.
+            MOVE "ああああああいああう" TO G-01.
+            INSPECT G-01 REPLACING LEADING "あ" BY "＠".
+            IF G-01 = "＠＠＠＠＠＠いああう"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-500-03"         TO CASE-ID.
+            MOVE "あい＊＊おかき＊＊＊" TO G-01.
+            INSPECT G-01 REPLACING TRAILING "＊" BY "＠".
+            IF G-01 = "あい＊＊おかき＠＠＠"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-500-04"         TO CASE-ID.
+            MOVE "あい＊＊おかき＊＊＊" TO G-01.
+            INSPECT G-01 REPLACING FIRST "＊" BY "＠".
+            IF G-01 = "あい＠＊おかき＊＊＊"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句６．REPLACING ... BEFORE ／ AFTER
+       P-600.
+            MOVE 6                  TO W-COV-IDX.
+            MOVE "REPLACING BEFORE/AFTER" TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-600-01"         TO CASE-ID.
+            MOVE "あい＊え＊かき＊＊こ" TO G-01.
+            INSPECT G-01 REPLACING ALL "＊" BY "＠" BEFORE "か".
+            IF G-01 = "あい＠え＠かき＊＊こ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-600-02"         TO CASE-ID.
+            MOVE "あい＊＊おかき＊＊＊" TO G-01.
+            INSPECT G-01 REPLACING ALL "＊＊" BY "＠＠"
+                    AFTER "き＊".
+            IF G-01 = "あい＊＊おかき＊＠＠"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句７．CONVERTING（単純形／一意名形／BEFORE・AFTER）
+       P-700.
+            MOVE 7                  TO W-COV-IDX.
+            MOVE "CONVERTING"       TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-700-01"         TO CASE-ID.
+            MOVE "あいうえおかきくけこ" TO G-01.
+            INSPECT G-01 CONVERTING "あ" TO "＠".
+            IF G-01 = "＠いうえおかきくけこ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-700-02"         TO CASE-ID.
+            MOVE "あいうえおかきくけこ" TO G-01.
+            MOVE "あ"               TO G-03.
+            MOVE "＠"               TO G-08.
+            INSPECT G-01 CONVERTING G-03 TO G-08.
+            IF G-01 = "＠いうえおかきくけこ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-700-03"         TO CASE-ID.
+            MOVE "あいうえおかきくけこ" TO G-01.
+            INSPECT G-01 CONVERTING "う" TO "＠" AFTER "い".
+            IF G-01 = "あい＠えおかきくけこ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する（該当句の実行数／成功数
+      *   を積み上げたうえでDISPLAYする）。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" G-01.
+            .
+      *
+      *   ここまでに試した句ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- INSPECT coverage -------------------------".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 7.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
