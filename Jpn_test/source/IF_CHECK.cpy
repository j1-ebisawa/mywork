@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    コピー名　　：IF_CHECK
+      *    用途　　　　：日本語比較条件（等号）の共通チェック処理
+      *    処理概要　　：呼び出し元が設定した CASE-ID を使って、
+      *                  L-ITEM と R-ITEM の等号比較結果を
+      *                  OK／NG でDISPLAYする。
+      *    使用方法　　：呼び出し元で CASE-ID に "P-NNN-NN" 形式の
+      *                  ケース番号をMOVEしてから、
+      *                  COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ...
+      *                                            R-ITEM BY ...
+      *                  とすること。
+      ******************************************************************
+            IF L-ITEM = R-ITEM
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
+            END-IF.
