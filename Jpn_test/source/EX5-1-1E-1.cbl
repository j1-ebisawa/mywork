@@ -0,0 +1,212 @@
+      ******************************************************************
+      *    テストケース：5-1-1E-1
+      *    プログラム名：表意定数／国別項目 比較網羅表
+      *    処理概要　　：EX5-1-1EはQUOTES・SPACES・ZEROESという表意
+      *                  定数をPIC N項目と比較しているが、そのうち
+      *                  QUOTESが絡むケース（ケース45・46）はこの
+      *                  処理系では期待どおりの結果にならない。調べた
+      *                  ところ、QUOTES はPIC N項目と比較しても常に
+      *                  半角の引用符（"）として扱われ、全角の引用符
+      *                  記号（”）には変換されない。EX5-1-1Eは表意
+      *                  定数が国別項目向けに全角記号へ読み替わる
+      *                  こと（日本語COBOL処理系の方言）を前提にして
+      *                  おり、これはこの処理系が対応していない拡張
+      *                  なので、そのままでは直せない（EX5-1-1G側は
+      *                  ヘッダーのコメントにあるとおり、そもそも
+      *                  コンパイルエラーになるはずの組み合わせを
+      *                  確かめるためのテストで、両分岐ともNGを表示
+      *                  する作りになっており、この処理系がコンパイル
+      *                  を通してしまう以上、実行結果は常にNGのままで
+      *                  正しい）。本プログラムはSPACES／ZEROES／
+      *                  HIGH-VALUE／LOW-VALUEがPIC N項目・PIC N編集
+      *                  項目に対して正しく動作し、大小関係も標準どおり
+      *                  に保たれることを確認したうえで、QUOTESと全角
+      *                  引用符記号の不一致を既知の方言差として
+      *                  切り分けて記録する。
+      *  --------------------------------------------------------------
+      *   対象：EX5-1-1EのQUOTES／SPACES／ZEROESとPIC N項目の比較
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           EX5-1-1E-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-29.
+       DATE-COMPILED.        2011-08-29.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+      *
+       01  G-SP     PIC N(05).
+       01  G-ZE     PIC N(05).
+       01  G-HV     PIC N(05).
+       01  G-LV     PIC N(05).
+       01  G-Q      PIC N(05).
+       01  G-FWQ    PIC N(05).
+       01  GE-SP    PIC N/N/N.
+      *
+      *   区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 5.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(EX5-1-1E-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-500
+            PERFORM P-900
+            DISPLAY "TEST END  (EX5-1-1E-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．SPACES／ZEROES／HIGH-VALUE／LOW-VALUEをPIC N項目へ
+      *          MOVEし、同じ表意定数と比較すると一致する
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "FIGCONST-N-EQ"      TO W-COV-NAME(W-COV-IDX).
+            MOVE SPACES TO G-SP.
+            MOVE ZEROES TO G-ZE.
+            MOVE HIGH-VALUE TO G-HV.
+            MOVE LOW-VALUE TO G-LV.
+      *
+            MOVE "P-100-01"        TO CASE-ID.
+            IF G-SP = SPACES
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-100-02"        TO CASE-ID.
+            IF G-ZE = ZEROES
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-100-03"        TO CASE-ID.
+            IF G-HV = HIGH-VALUE
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-100-04"        TO CASE-ID.
+            IF G-LV = LOW-VALUE
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．PIC N項目どうしの大小関係は、LOW-VALUE < SPACES <
+      *          ZEROES < HIGH-VALUEという標準の順序のまま保たれる
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "FIGCONST-N-ORDER"   TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            IF G-LV < G-SP
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-02"        TO CASE-ID.
+            IF G-SP < G-ZE
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-03"        TO CASE-ID.
+            IF G-SP < G-HV
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．PIC N編集項目（PIC N/N/N）でもSPACES比較・大小関係が
+      *          同じように成り立つ
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "FIGCONST-N-EDIT"    TO W-COV-NAME(W-COV-IDX).
+            MOVE SPACES TO GE-SP.
+            MOVE "P-300-01"        TO CASE-ID.
+            IF GE-SP = SPACES
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-300-02"        TO CASE-ID.
+            MOVE ALL "あ" TO GE-SP.
+            IF GE-SP > SPACES
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分４．QUOTESはPIC N項目と比較しても半角の引用符のままで、
+      *          QUOTESどうしなら一致する
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "QUOTES-N-HALF"      TO W-COV-NAME(W-COV-IDX).
+            MOVE QUOTES TO G-Q.
+            MOVE "P-400-01"        TO CASE-ID.
+            IF G-Q = QUOTES
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分５．全角の引用符記号（”）をMOVE ALLで敷き詰めた項目は、
+      *          QUOTESとは一致しない（表意定数が国別項目向けに全角
+      *          記号へ読み替わることをこの処理系は行わないため）
+       P-500.
+            MOVE 5 TO W-COV-IDX.
+            MOVE "QUOTES-N-FULL LIMIT" TO W-COV-NAME(W-COV-IDX).
+            MOVE ALL "”" TO G-FWQ.
+            MOVE "P-500-01"        TO CASE-ID.
+            IF G-FWQ = QUOTES
+                  PERFORM P-920
+            ELSE  PERFORM P-910
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG".
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- Figurative-constant/national coverage -----".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 5.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
