@@ -0,0 +1,162 @@
+      ******************************************************************
+      *    テストケース：98-1
+      *    プログラム名：添字（負数／ゼロ）診断モード
+      *    処理概要　　：QA-98のケース12・13はGRP-01-N5（OCCURS 20）
+      *                  にWK-I=0、WK-I=-1という範囲外の添字を渡して
+      *                  そのまま比較しており、これは規格上も未定義
+      *                  動作で、実行環境によっては不正メモリアクセス
+      *                  で異常終了しかねない（QA-98自身はほかの
+      *                  文字化けにより、このケースの挙動を確かめる
+      *                  ところまで到達できない）。本プログラムは
+      *                  添字を実際にテーブルへ渡す前に範囲（1〜20）
+      *                  を検査する診断チェックを設け、範囲外ならば
+      *                  テーブルに触れずに「添字範囲外」と診断し、
+      *                  範囲内ならば通常どおり比較する、という安全な
+      *                  形で負数／ゼロ／上限超過の添字ケースを再現
+      *                  する。
+      *  --------------------------------------------------------------
+      *   対象：QA-98のGRP-01-N5とWK-Iによる添字アクセス
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-98-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-24.
+       DATE-COMPILED.        2011-08-24.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-I               PIC S9(3).
+       01  WK-LOW             PIC S9(3)  VALUE 1.
+       01  WK-HIGH            PIC S9(3)  VALUE 20.
+       01  WK-DIAG-SW         PIC X.
+           88  WK-IN-RANGE    VALUE "1".
+           88  WK-OUT-RANGE   VALUE "0".
+      *
+       01  GRP-01-GRP.
+           05  GRP-01-N5     PIC N(02)  OCCURS 20.
+      *
+      *   診断区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 3.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-98-1)".
+            MOVE "あい" TO GRP-01-N5(1).
+            MOVE "かき" TO GRP-01-N5(20).
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-900
+            DISPLAY "TEST END  (QA-98-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．正常範囲の添字（EX-98ケース8・10相当）
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "IN-RANGE"           TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            MOVE 1  TO WK-I.
+            PERFORM P-800-SUBSCRIPT-CHECK.
+            IF WK-IN-RANGE AND GRP-01-N5(WK-I) = "あい"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-100-02"        TO CASE-ID.
+            MOVE 20 TO WK-I.
+            PERFORM P-800-SUBSCRIPT-CHECK.
+            IF WK-IN-RANGE AND GRP-01-N5(WK-I) = "かき"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．下限未満（ゼロ・負数）の添字（EX-98ケース12・13相当）
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "BELOW-MINIMUM"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            MOVE 0  TO WK-I.
+            PERFORM P-800-SUBSCRIPT-CHECK.
+            IF WK-OUT-RANGE
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-02"        TO CASE-ID.
+            MOVE -1 TO WK-I.
+            PERFORM P-800-SUBSCRIPT-CHECK.
+            IF WK-OUT-RANGE
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．上限超過の添字
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "ABOVE-MAXIMUM"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            MOVE 21 TO WK-I.
+            PERFORM P-800-SUBSCRIPT-CHECK.
+            IF WK-OUT-RANGE
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   WK-Iが1〜20の範囲内かどうかだけを判定し、範囲外のときは
+      *   テーブルに一切触れない。
+       P-800-SUBSCRIPT-CHECK.
+            IF WK-I < WK-LOW OR WK-I > WK-HIGH
+                  SET WK-OUT-RANGE TO TRUE
+            ELSE  SET WK-IN-RANGE  TO TRUE
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" WK-I.
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- negative/zero subscript diagnostic --------".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 3.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
