@@ -26,6 +26,7 @@
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
        01  W-L-GRP.
            05  L-A            PIC A(10).
            05  L-AN           PIC X(10).
@@ -61,1147 +62,1957 @@
             DISPLAY "TEST START (IF_TEST)".
       *   集団
       *     ＋集団
+            MOVE "P-010-01"        TO CASE-ID.
             IF W-L-GRP = W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-010-02"        TO CASE-ID.
             IF W-L-GRP = R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-010-03"        TO CASE-ID.
             IF W-L-GRP = R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-010-04"        TO CASE-ID.
             IF W-L-GRP = R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-010-05"        TO CASE-ID.
             IF W-L-GRP = R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-010-06"        TO CASE-ID.
             IF W-L-GRP = R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-010-07"        TO CASE-ID.
             IF W-L-GRP =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-010-08"        TO CASE-ID.
             IF W-L-GRP = R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-010-09"        TO CASE-ID.
             IF W-L-GRP = R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-010-10"        TO CASE-ID.
             IF W-L-GRP =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-010-11"        TO CASE-ID.
             IF W-L-GRP =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-010-12"        TO CASE-ID.
             IF W-L-GRP =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-010-13"        TO CASE-ID.
             IF W-L-GRP =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-010-14"        TO CASE-ID.
             IF W-L-GRP = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-010-15"        TO CASE-ID.
             IF W-L-GRP = QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
        P-020. 
       *   英字
       *     +集団
+            MOVE "P-020-01"        TO CASE-ID.
             IF L-A = W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-020-02"        TO CASE-ID.
             IF L-A =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-020-03"        TO CASE-ID.
             IF L-A =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-020-04"        TO CASE-ID.
             IF L-A = R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-020-05"        TO CASE-ID.
             IF L-A = R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-020-06"        TO CASE-ID.
             IF L-A = R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-020-07"        TO CASE-ID.
             IF L-A = R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-020-08"        TO CASE-ID.
             IF L-A =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-020-09"        TO CASE-ID.
             IF L-A =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-020-10"        TO CASE-ID.
             IF L-A =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-020-11"        TO CASE-ID.
             IF L-A =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-020-12"        TO CASE-ID.
             IF L-A =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-020-13"        TO CASE-ID.
             IF L-A =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-020-14"        TO CASE-ID.
             IF L-A = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-020-15"        TO CASE-ID.
             IF L-A =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-030. 
       *   英数字
       *     +集団
+            MOVE "P-030-01"        TO CASE-ID.
             IF L-AN =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-030-02"        TO CASE-ID.
             IF L-AN =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-030-03"        TO CASE-ID.
             IF L-AN =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-030-04"        TO CASE-ID.
             IF L-AN =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-030-05"        TO CASE-ID.
             IF L-AN =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-030-06"        TO CASE-ID.
             IF L-AN =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-030-07"        TO CASE-ID.
             IF L-AN =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-030-08"        TO CASE-ID.
             IF L-AN =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-030-09"        TO CASE-ID.
             IF L-AN =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-030-10"        TO CASE-ID.
             IF L-AN = R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-030-11"        TO CASE-ID.
             IF L-AN =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-030-12"        TO CASE-ID.
             IF L-AN =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-030-13"        TO CASE-ID.
             IF L-AN =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-030-14"        TO CASE-ID.
             IF L-AN = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-030-15"        TO CASE-ID.
             IF L-AN =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-040. 
       *   英数字編集
       *     +集団
+            MOVE "P-040-01"        TO CASE-ID.
             IF L-ANE =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-040-02"        TO CASE-ID.
             IF L-ANE =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-040-03"        TO CASE-ID.
             IF L-ANE =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-040-04"        TO CASE-ID.
             IF L-ANE =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-040-05"        TO CASE-ID.
             IF L-ANE =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-040-06"        TO CASE-ID.
             IF L-ANE =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-040-07"        TO CASE-ID.
             IF L-ANE =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-040-08"        TO CASE-ID.
             IF L-ANE =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-040-09"        TO CASE-ID.
             IF L-ANE =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-040-10"        TO CASE-ID.
             IF L-ANE =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-040-11"        TO CASE-ID.
             IF L-ANE =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-040-12"        TO CASE-ID.
             IF L-ANE =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-040-13"        TO CASE-ID.
             IF L-ANE =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-040-14"        TO CASE-ID.
             IF L-ANE = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-040-15"        TO CASE-ID.
             IF L-ANE =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
        P-050. 
       *   数字編集
       *     +集団
+            MOVE "P-050-01"        TO CASE-ID.
             IF L-NE =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-050-02"        TO CASE-ID.
             IF L-NE =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-050-03"        TO CASE-ID.
             IF L-NE =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-050-04"        TO CASE-ID.
             IF L-NE =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-050-05"        TO CASE-ID.
             IF L-NE = R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-050-06"        TO CASE-ID.
             IF L-NE = R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-050-07"        TO CASE-ID.
             IF L-NE =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-050-08"        TO CASE-ID.
             IF L-NE =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-050-09"        TO CASE-ID.
             IF L-NE =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-050-10"        TO CASE-ID.
             IF L-NE =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-050-11"        TO CASE-ID.
             IF L-NE =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-050-12"        TO CASE-ID.
             IF L-NE =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-050-13"        TO CASE-ID.
             IF L-NE =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-050-14"        TO CASE-ID.
             IF L-NE = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-050-15"        TO CASE-ID.
             IF L-NE = QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-060. 
       *   英字
       *     +集団
+            MOVE "P-060-01"        TO CASE-ID.
             IF L-A = W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-060-02"        TO CASE-ID.
             IF L-A =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-060-03"        TO CASE-ID.
             IF L-A =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-060-04"        TO CASE-ID.
             IF L-A =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-060-05"        TO CASE-ID.
             IF L-A = R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-060-06"        TO CASE-ID.
             IF L-A =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-060-07"        TO CASE-ID.
             IF L-A = R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-060-08"        TO CASE-ID.
             IF L-A = R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-060-09"        TO CASE-ID.
             IF L-A =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-060-10"        TO CASE-ID.
             IF L-A =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-060-11"        TO CASE-ID.
             IF L-A =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-060-12"        TO CASE-ID.
             IF L-A =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-060-13"        TO CASE-ID.
             IF L-A = "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-060-14"        TO CASE-ID.
             IF L-A = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-060-15"        TO CASE-ID.
             IF L-A =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-070. 
       *   ZONE整数
       *     +集団
+            MOVE "P-070-01"        TO CASE-ID.
             IF L-ZONE =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-070-02"        TO CASE-ID.
             IF L-ZONE =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-070-03"        TO CASE-ID.
             IF L-ZONE =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-070-04"        TO CASE-ID.
             IF L-ZONE =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-070-05"        TO CASE-ID.
             IF L-ZONE =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-070-06"        TO CASE-ID.
             IF L-ZONE =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-070-07"        TO CASE-ID.
             IF L-ZONE =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-070-08"        TO CASE-ID.
             IF L-ZONE =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-070-09"        TO CASE-ID.
             IF L-ZONE = R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-070-10"        TO CASE-ID.
             IF L-ZONE =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-070-11"        TO CASE-ID.
             IF L-ZONE =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-070-12"        TO CASE-ID.
             IF L-ZONE =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-070-13"        TO CASE-ID.
             IF L-ZONE =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-070-14"        TO CASE-ID.
             IF L-ZONE = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-070-15"        TO CASE-ID.
             IF L-ZONE =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-080. 
       *   ZONE非整数
       *     +集団
+            MOVE "P-080-01"        TO CASE-ID.
             IF L-ZONE-DEC =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-080-02"        TO CASE-ID.
             IF L-ZONE-DEC =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-080-03"        TO CASE-ID.
             IF L-ZONE-DEC =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-080-04"        TO CASE-ID.
             IF L-ZONE-DEC =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-080-05"        TO CASE-ID.
             IF L-ZONE-DEC =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-080-06"        TO CASE-ID.
             IF L-ZONE-DEC =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-080-07"        TO CASE-ID.
             IF L-ZONE-DEC = R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-080-08"        TO CASE-ID.
             IF L-ZONE-DEC =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-080-09"        TO CASE-ID.
             IF L-ZONE-DEC =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-080-10"        TO CASE-ID.
             IF L-ZONE-DEC =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-080-11"        TO CASE-ID.
             IF L-ZONE-DEC =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-080-12"        TO CASE-ID.
             IF L-ZONE-DEC =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-080-13"        TO CASE-ID.
             IF L-ZONE-DEC =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-080-14"        TO CASE-ID.
             IF L-ZONE-DEC = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-080-15"        TO CASE-ID.
             IF L-ZONE-DEC =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
        P-090. 
       *   PACK整数
       *     +集団
+            MOVE "P-090-01"        TO CASE-ID.
             IF L-PACK =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-090-02"        TO CASE-ID.
             IF L-PACK =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-090-03"        TO CASE-ID.
             IF L-PACK =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-090-04"        TO CASE-ID.
             IF L-PACK =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-090-05"        TO CASE-ID.
             IF L-PACK =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-090-06"        TO CASE-ID.
             IF L-PACK =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-090-07"        TO CASE-ID.
             IF L-PACK =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-090-08"        TO CASE-ID.
             IF L-PACK =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-090-09"        TO CASE-ID.
             IF L-PACK =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-090-10"        TO CASE-ID.
             IF L-PACK =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-090-11"        TO CASE-ID.
             IF L-PACK =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-090-12"        TO CASE-ID.
             IF L-PACK =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-090-13"        TO CASE-ID.
             IF L-PACK =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-090-14"        TO CASE-ID.
             IF L-PACK = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-090-15"        TO CASE-ID.
             IF L-PACK =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-100. 
       *   PACK非整数
       *     +集団
+            MOVE "P-100-01"        TO CASE-ID.
             IF L-PACK-DEC =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-100-02"        TO CASE-ID.
             IF L-PACK-DEC =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-100-03"        TO CASE-ID.
             IF L-PACK-DEC =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-100-04"        TO CASE-ID.
             IF L-PACK-DEC =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-100-05"        TO CASE-ID.
             IF L-PACK-DEC =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-100-06"        TO CASE-ID.
             IF L-PACK-DEC =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-100-07"        TO CASE-ID.
             IF L-PACK-DEC =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-100-08"        TO CASE-ID.
             IF L-PACK-DEC =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-100-09"        TO CASE-ID.
             IF L-PACK-DEC =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-100-10"        TO CASE-ID.
             IF L-PACK-DEC =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-100-11"        TO CASE-ID.
             IF L-PACK-DEC =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-100-12"        TO CASE-ID.
             IF L-PACK-DEC =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-100-13"        TO CASE-ID.
             IF L-PACK-DEC =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-100-14"        TO CASE-ID.
             IF L-PACK-DEC = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-100-15"        TO CASE-ID.
             IF L-PACK-DEC =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-110. 
       *   BIN整数
       *     +集団
+            MOVE "P-110-01"        TO CASE-ID.
             IF L-BIN =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-110-02"        TO CASE-ID.
             IF L-BIN =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-110-03"        TO CASE-ID.
             IF L-BIN =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-110-04"        TO CASE-ID.
             IF L-BIN =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-110-05"        TO CASE-ID.
             IF L-BIN =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-110-06"        TO CASE-ID.
             IF L-BIN =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-110-07"        TO CASE-ID.
             IF L-BIN =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-110-08"        TO CASE-ID.
             IF L-BIN =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-110-09"        TO CASE-ID.
             IF L-BIN =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-110-10"        TO CASE-ID.
             IF L-BIN =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-110-11"        TO CASE-ID.
             IF L-BIN =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-110-12"        TO CASE-ID.
             IF L-BIN =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-110-13"        TO CASE-ID.
             IF L-BIN =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-110-14"        TO CASE-ID.
             IF L-BIN = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-110-15"        TO CASE-ID.
             IF L-BIN =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-120. 
       *   BIN非整数
       *     +集団
+            MOVE "P-120-01"        TO CASE-ID.
             IF L-BIN-DEC =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-120-02"        TO CASE-ID.
             IF L-BIN-DEC =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-120-03"        TO CASE-ID.
             IF L-BIN-DEC =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-120-04"        TO CASE-ID.
             IF L-BIN-DEC =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-120-05"        TO CASE-ID.
             IF L-BIN-DEC =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-120-06"        TO CASE-ID.
             IF L-BIN-DEC =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-120-07"        TO CASE-ID.
             IF L-BIN-DEC =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-120-08"        TO CASE-ID.
             IF L-BIN-DEC =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-120-09"        TO CASE-ID.
             IF L-BIN-DEC =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-120-10"        TO CASE-ID.
             IF L-BIN-DEC =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-120-11"        TO CASE-ID.
             IF L-BIN-DEC =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-120-12"        TO CASE-ID.
             IF L-BIN-DEC =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-120-13"        TO CASE-ID.
             IF L-BIN-DEC =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-120-14"        TO CASE-ID.
             IF L-BIN-DEC = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-120-15"        TO CASE-ID.
             IF L-BIN-DEC =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-130. 
       *   数字編集
       *     +集団
+            MOVE "P-130-01"        TO CASE-ID.
             IF L-NE =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-130-02"        TO CASE-ID.
             IF L-NE =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-130-03"        TO CASE-ID.
             IF L-NE =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-130-04"        TO CASE-ID.
             IF L-NE =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-130-05"        TO CASE-ID.
             IF L-NE =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-130-06"        TO CASE-ID.
             IF L-NE =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-130-07"        TO CASE-ID.
             IF L-NE =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-130-08"        TO CASE-ID.
             IF L-NE =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-130-09"        TO CASE-ID.
             IF L-NE =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-130-10"        TO CASE-ID.
             IF L-NE =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-130-11"        TO CASE-ID.
             IF L-NE =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-130-12"        TO CASE-ID.
             IF L-NE =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-130-13"        TO CASE-ID.
             IF L-NE =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-130-14"        TO CASE-ID.
             IF L-NE = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-130-15"        TO CASE-ID.
             IF L-NE =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-140. 
       *   日本語
       *     +集団
+            MOVE "P-140-01"        TO CASE-ID.
             IF L-G =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-140-02"        TO CASE-ID.
             IF L-G =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-140-03"        TO CASE-ID.
             IF L-G =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-140-04"        TO CASE-ID.
             IF L-G =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-140-05"        TO CASE-ID.
             IF L-G =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-140-06"        TO CASE-ID.
             IF L-G =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-140-07"        TO CASE-ID.
             IF L-G =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-140-08"        TO CASE-ID.
             IF L-G =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-140-09"        TO CASE-ID.
             IF L-G =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-140-10"        TO CASE-ID.
             IF L-G =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-140-11"        TO CASE-ID.
             IF L-G =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-140-12"        TO CASE-ID.
             IF L-G =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-140-13"        TO CASE-ID.
             IF L-G =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-140-14"        TO CASE-ID.
             IF L-G = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-140-15"        TO CASE-ID.
             IF L-G =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
        P-150. 
       *   日本語編集
       *     +集団
+            MOVE "P-150-01"        TO CASE-ID.
             IF L-GE =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-150-02"        TO CASE-ID.
             IF L-GE =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-150-03"        TO CASE-ID.
             IF L-GE =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-150-04"        TO CASE-ID.
             IF L-GE =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-150-05"        TO CASE-ID.
             IF L-GE =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-150-06"        TO CASE-ID.
             IF L-GE =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-150-07"        TO CASE-ID.
             IF L-GE =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-150-08"        TO CASE-ID.
             IF L-GE =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-150-09"        TO CASE-ID.
             IF L-GE =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-150-10"        TO CASE-ID.
             IF L-GE =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-150-11"        TO CASE-ID.
             IF L-GE =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-150-12"        TO CASE-ID.
             IF L-GE =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-150-13"        TO CASE-ID.
             IF L-GE =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-150-14"        TO CASE-ID.
             IF L-GE = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-150-15"        TO CASE-ID.
             IF L-GE =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-160. 
       *   日本語定数
       *     +集団
+            MOVE "P-160-01"        TO CASE-ID.
             IF "日本語" =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-160-02"        TO CASE-ID.
             IF "日本語" =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-160-03"        TO CASE-ID.
             IF "日本語" =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-160-04"        TO CASE-ID.
             IF "日本語" =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-160-05"        TO CASE-ID.
             IF "日本語" =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-160-06"        TO CASE-ID.
             IF "日本語" =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-160-07"        TO CASE-ID.
             IF "日本語" =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-160-08"        TO CASE-ID.
             IF "日本語" =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-160-09"        TO CASE-ID.
             IF "日本語" =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-160-10"        TO CASE-ID.
             IF "日本語" =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-160-11"        TO CASE-ID.
             IF "日本語" =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-160-12"        TO CASE-ID.
             IF "日本語" =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-160-13"        TO CASE-ID.
             IF "日本語" =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-160-14"        TO CASE-ID.
             IF "日本語" = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-160-15"        TO CASE-ID.
             IF "日本語" =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
        P-170. 
       *   ALL 日本語定数
       *     +集団
+            MOVE "P-170-01"        TO CASE-ID.
             IF ALL "日本語" =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-170-02"        TO CASE-ID.
             IF ALL "日本語" =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-170-03"        TO CASE-ID.
             IF ALL "日本語" =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-170-04"        TO CASE-ID.
             IF ALL "日本語" =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-170-05"        TO CASE-ID.
             IF ALL "日本語" =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-170-06"        TO CASE-ID.
             IF ALL "日本語" =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-170-07"        TO CASE-ID.
             IF ALL "日本語" =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-170-08"        TO CASE-ID.
             IF ALL "日本語" =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-170-09"        TO CASE-ID.
             IF ALL "日本語" =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-170-10"        TO CASE-ID.
             IF ALL "日本語" =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-170-11"        TO CASE-ID.
             IF ALL "日本語" =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-170-12"        TO CASE-ID.
             IF ALL "日本語" =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-170-13"        TO CASE-ID.
             IF ALL "日本語" =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-170-14"        TO CASE-ID.
             IF ALL "日本語" = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-170-15"        TO CASE-ID.
             IF ALL "日本語" =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
       *
        P-170. 
       *   表意定数
       *     +集団
+            MOVE "P-170-01"        TO CASE-ID.
             IF SPACES =  W-R-GRP
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英字
+            MOVE "P-170-02"        TO CASE-ID.
             IF SPACES =  R-A
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +英数字
+            MOVE "P-170-03"        TO CASE-ID.
             IF SPACES =  R-AN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE整数)
+            MOVE "P-170-04"        TO CASE-ID.
             IF SPACES =  R-ZONE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(ZONE非整数）
+            MOVE "P-170-05"        TO CASE-ID.
             IF SPACES =  R-ZONE-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK整数)
+            MOVE "P-170-06"        TO CASE-ID.
             IF SPACES =  R-PACK
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(PACK非整数）
+            MOVE "P-170-07"        TO CASE-ID.
             IF SPACES =  R-PACK-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN整数)
+            MOVE "P-170-08"        TO CASE-ID.
             IF SPACES =  R-BIN
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(BIN非整数）
+            MOVE "P-170-09"        TO CASE-ID.
             IF SPACES =  R-BIN-DEC
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +数字(数字編集）
+            MOVE "P-170-10"        TO CASE-ID.
             IF SPACES =  R-NE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語
+            MOVE "P-170-11"        TO CASE-ID.
             IF SPACES =  R-G
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語編集
+            MOVE "P-170-12"        TO CASE-ID.
             IF SPACES =  R-GE
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +日本語定数
+            MOVE "P-170-13"        TO CASE-ID.
             IF SPACES =  "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +ALL 日本語定数
+            MOVE "P-170-14"        TO CASE-ID.
             IF SPACES = ALL "日本語"
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *     +表意定数
+            MOVE "P-170-15"        TO CASE-ID.
             IF SPACES =  QUOTES
-               CONTINUE
+               DISPLAY CASE-ID "OK"
+            ELSE
+               DISPLAY CASE-ID "NG"
             END-IF.
       *
             DISPLAY "TEST END   (IF_TEST)".
