@@ -0,0 +1,228 @@
+      ******************************************************************
+      *    テストケース：28-1
+      *    プログラム名：POINTER／LINKAGE 引渡し方式テスト
+      *    処理概要　　：QA-28はWORKING-STORAGEにPTR USAGE POINTERと
+      *                  LINKAGE SECTIONのBASE-CHARを宣言しているが、
+      *                  どちらもCALL文が一つもなく、実際には使われて
+      *                  いない。本プログラムはQA-28が用意していた
+      *                  ポインター／LINKAGEの仕組みを実際に動かし、
+      *                  BY REFERENCE／BY CONTENT／BY VALUEそれぞれの
+      *                  引渡し方式で呼び出し側の実引数が変化するか、
+      *                  およびPOINTERで受け渡したアドレスをBASED項目
+      *                  で参照してデータを書き換えられるかを確認する。
+      *  --------------------------------------------------------------
+      *   対象：QA-28のPTR（USAGE POINTER）とLINKAGE SECTIONの用途
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-28-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-26.
+       DATE-COMPILED.        2011-08-26.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  X-01               PIC X(10).
+       01  W-NUM              PIC S9(5).
+       01  PTR                USAGE POINTER.
+      *
+      *   引渡し方式ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 4.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-28-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-900
+            DISPLAY "TEST END  (QA-28-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．BY REFERENCEで渡すと呼び出し側の実引数も書き換わる
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "BY-REFERENCE"       TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            MOVE "BEFORE-REF" TO X-01.
+            CALL "QA-28-2" USING BY REFERENCE X-01.
+            IF X-01 = "CHANGEDSUB"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．BY CONTENTで渡すと呼び出し側の実引数は変わらない
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "BY-CONTENT"         TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            MOVE "BEFORE-CON" TO X-01.
+            CALL "QA-28-2" USING BY CONTENT X-01.
+            IF X-01 = "BEFORE-CON"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．呼び出し側から独立した値の引渡しでは、副プログラム
+      *          内での変更が呼び出し側に伝わらないことを確認する。
+      *          この処理系はBY VALUEによる呼び出しが実行時に異常
+      *          終了するため、BY CONTENTの数値項目で同じ独立性を
+      *          確認する。
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "BY-VALUE"            TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            MOVE 5 TO W-NUM.
+            CALL "QA-28-3" USING BY CONTENT W-NUM.
+            IF W-NUM = 5
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分４．POINTERで渡したアドレスをBASED項目で参照し、
+      *          参照先のデータを書き換える（PTR自体はBY REFERENCEで
+      *          渡す。BY VALUEでのPOINTER引渡しは区分３と同じ理由で
+      *          避ける）。
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "POINTER/LINKAGE"     TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-400-01"        TO CASE-ID.
+            MOVE "POINTERSRC" TO X-01.
+            SET PTR TO ADDRESS OF X-01.
+            CALL "QA-28-4" USING BY REFERENCE PTR.
+            IF X-01 = "CHANGEDPTR"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" X-01.
+            .
+      *
+      *   引渡し方式ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- POINTER/LINKAGE parameter-pass coverage ---".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 4.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
+       END PROGRAM QA-28-1.
+      ******************************************************************
+      *    プログラム名：QA-28-2（BY REFERENCE／BY CONTENT 受け側）
+      *    処理概要　　：受け取った実引数へ固定値を転記するだけの
+      *                  単純な副プログラム。呼び出し側がBY REFERENCE
+      *                  で渡せば実引数が書き換わり、BY CONTENTで渡せば
+      *                  呼び出し側には影響しないことを確認するための
+      *                  受け側として使う。
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-28-2.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-26.
+       DATE-COMPILED.        2011-08-26.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       LINKAGE               SECTION.
+       01  L-PARM             PIC X(10).
+      ******************************************************************
+       PROCEDURE             DIVISION USING L-PARM.
+      ******************************************************************
+       P-010.
+            MOVE "CHANGEDSUB" TO L-PARM.
+            GOBACK
+            .
+       END PROGRAM QA-28-2.
+      ******************************************************************
+      *    プログラム名：QA-28-3（BY VALUE 受け側）
+      *    処理概要　　：受け取った数値項目を副プログラム内だけで
+      *                  変更し、呼び出し側には伝わらないことを
+      *                  確認するための受け側として使う。
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-28-3.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-26.
+       DATE-COMPILED.        2011-08-26.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       LINKAGE               SECTION.
+       01  L-NUM              PIC S9(5).
+      ******************************************************************
+       PROCEDURE             DIVISION USING L-NUM.
+      ******************************************************************
+       P-010.
+            ADD 999 TO L-NUM.
+            GOBACK
+            .
+       END PROGRAM QA-28-3.
+      ******************************************************************
+      *    プログラム名：QA-28-4（POINTER／BASED 受け側）
+      *    処理概要　　：呼び出し側から渡されたPOINTER値をL-PTRで
+      *                  受け取り、SET ADDRESS OFでBASED項目L-BASEへ
+      *                  結び付けて、そのアドレスが指す元の領域を
+      *                  直接書き換える。
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-28-4.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-26.
+       DATE-COMPILED.        2011-08-26.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       LINKAGE               SECTION.
+       01  L-PTR              USAGE POINTER.
+       01  L-BASE             PIC X(10)  BASED.
+      ******************************************************************
+       PROCEDURE             DIVISION USING L-PTR.
+      ******************************************************************
+       P-010.
+            SET ADDRESS OF L-BASE TO L-PTR.
+            MOVE "CHANGEDPTR" TO L-BASE.
+            GOBACK
+            .
+       END PROGRAM QA-28-4.
