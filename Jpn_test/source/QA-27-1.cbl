@@ -0,0 +1,193 @@
+      ******************************************************************
+      *    テストケース：27-1
+      *    プログラム名：PICTURE文字列長 限界値レポート
+      *    処理概要　　：QA-27のケース4（PICTURE文字列が30文字を
+      *                  超えるPIC N項目への長い全角リテラルの転記）
+      *                  は、一行が72バイトを超える箇所があり、固定
+      *                  形式の継続規則に合わずコンパイルできない
+      *                  （QA-27自身のコメントも文字化けしている。
+      *                  どちらもベースラインから変更されていない
+      *                  既存の欠陥）。本プログラムはQA-27と同じ
+      *                  PICTURE文字列（30文字以内のA／B、30文字を
+      *                  超えるC／D）をMOVE ALLの短い反復リテラルで
+      *                  転記し直して一行に収め、PICTURE文字列30文字
+      *                  制限（COBOL標準の規定値）を超える宣言でも
+      *                  この処理系が受理し正しく動くかを確認する。
+      *                  あわせてQA-19／QA-24が確認しているデータ
+      *                  サイズ側の限界（16375/16376バイトのPIC X、
+      *                  32766/32768バイトのPIC N）も一つの表に
+      *                  まとめ、PICTURE句にまつわる限界値を一箇所で
+      *                  参照できるようにする。
+      *  --------------------------------------------------------------
+      *   対象：QA-19のPIC X限界、QA-24のPIC N限界、
+      *         QA-27のPICTURE文字列長30文字制限
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-27-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-25.
+       DATE-COMPILED.        2011-08-25.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(20).
+       01  W-L                PIC 99999999.
+      *
+      *   PICTURE文字列がちょうど30文字（標準どおり）
+       01  A        PIC X/X/X/X/XBX/X/X/X/XBX/X/X/X/XB.
+       01  B        PIC N/N/N/N/NBN/N/N/N/NBN/N/N/N/NB.
+      *
+      *   PICTURE文字列が30文字を超える（拡張機能）
+       01  C        PIC
+          X/X/X/X/XBX/X/X/X/XBX/X/X/X/XBX/X/X/X/XBX/X/X/X/XB.
+       01  D        PIC
+          N/N/N/N/NBN/N/N/N/NBN/N/N/N/NBN/N/N/N/NBN/N/N/N/NB.
+      *
+      *   データ項目サイズの限界（QA-19相当、PIC X）
+       01  X-16375  PIC X(16375).
+       01  X-16376  PIC X(16376).
+      *
+      *   データ項目サイズの限界（QA-24相当、PIC N）
+       01  N-16383  PIC N(16383).
+       01  N-16384  PIC N(16384).
+      *
+      *   区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 4.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-27-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-900
+            DISPLAY "TEST END  (QA-27-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．PICTURE文字列<=30文字（QA-27ケース1・2相当）
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "PIC-STRING<=30"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            MOVE "123451234512345" TO A.
+            IF A = ALL "1/2/3/4/5 "
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-100-02"        TO CASE-ID.
+            MOVE "あいうえおあいうえおあいうえお" TO B.
+            IF B = ALL "あ／い／う／え／お　"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．PICTURE文字列>30文字（QA-27ケース3・4相当、
+      *          ただし長いリテラル全体を一行に収める代わりに
+      *          MOVE ALLの短い反復リテラルで転記する）
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "PIC-STRING>30"       TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            MOVE "1234512345123451234512345" TO C.
+            IF C = ALL "1/2/3/4/5 "
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-02"        TO CASE-ID.
+            MOVE "あいうえおあいうえおあいうえお" TO D.
+            IF D = ALL "あ／い／う／え／お　"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．PIC X側のデータサイズ限界（QA-19相当）
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "DATA-SIZE PIC X"     TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            MOVE ALL "*" TO X-16375.
+            IF X-16375 = ALL "*"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-300-02"        TO CASE-ID.
+            MOVE ALL "*" TO X-16376.
+            IF X-16376 = ALL "*"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分４．PIC N側のデータサイズ限界（QA-24相当、
+      *          32766／32768バイトの境界）
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "DATA-SIZE PIC N"     TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-400-01"        TO CASE-ID.
+            MOVE ALL "あいうえお" TO N-16383.
+            MOVE FUNCTION BYTE-LENGTH(N-16383) TO W-L.
+            IF N-16383 = ALL "あいうえお" AND W-L = 32766
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-400-02"        TO CASE-ID.
+            MOVE ALL "あいうえお" TO N-16384.
+            MOVE FUNCTION BYTE-LENGTH(N-16384) TO W-L.
+            IF N-16384 = ALL "あいうえお" AND W-L = 32768
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" W-L.
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- PICTURE-string length ceiling coverage ----".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 4.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
