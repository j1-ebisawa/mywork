@@ -0,0 +1,193 @@
+      ******************************************************************
+      *    テストケース：98-2
+      *    プログラム名：REDEFINESによるOCCURS再解釈 検証表
+      *    処理概要　　：QA-98のGRP-01は同じ80バイトの領域を、PIC X
+      *                  OCCURS 8、PIC N(05) OCCURS 8、PIC N(10)
+      *                  OCCURS 4、PIC N(20) OCCURS 2、PIC N(02)
+      *                  OCCURS 20という五通りのREDEFINESで重ねて
+      *                  見せているが、肝心のVALUE句のリテラルが
+      *                  文字化けしており（ベースラインから変更
+      *                  されていない既存の欠陥）、どの添字で
+      *                  切り出した値がどう見えるべきかを確認する
+      *                  ところまで到達できない。本プログラムは
+      *                  GRP-01と同じ構造を、文字化けしていない
+      *                  リテラルで再現し、異なるOCCURS単位で
+      *                  切り出した内容が、それぞれ元の80バイトの
+      *                  どの位置に対応するかを一つずつ確認する。
+      *  --------------------------------------------------------------
+      *   対象：QA-98のGRP-01（REDEFINESによる複数OCCURS解釈）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-98-2.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-28.
+       DATE-COMPILED.        2011-08-28.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+      *
+      *   QA-98のGRP-01と同じ骨格。FILLER 1〜4は英数字、FILLER 5〜8は
+      *   かな一文字ずつで、REDEFINESによる境界のずれを確認しやすく
+      *   しておく。
+      *   FILLER 1〜4はPIC X側の検証用にそのままの英数字を持たせ、
+      *   FILLER 5〜8はPIC N側からMOVEで書き込む（この処理系は英数字
+      *   項目の生バイトと国別文字項目の内部表現とが1文字あたりの
+      *   バイト数で揃わないため、REDEFINES先のPIC N側へVALUE句で
+      *   直接かな文字を与えることができない。実行時にMOVEで書き込み、
+      *   別のOCCURS単位のPIC N側から読み直して位置が揃うことを
+      *   確認する）。
+       01  GRP-01.
+           05  GRP-01-DEF.
+               10  FILLER    PIC X(10) VALUE "0123456789".
+               10  FILLER    PIC X(10) VALUE "abcdefghij".
+               10  FILLER    PIC X(10) VALUE "klmnopqrst".
+               10  FILLER    PIC X(10) VALUE "uvwxyz    ".
+               10  FILLER    PIC X(10) VALUE SPACE.
+               10  FILLER    PIC X(10) VALUE SPACE.
+               10  FILLER    PIC X(10) VALUE SPACE.
+               10  FILLER    PIC X(10) VALUE SPACE.
+           05  GRP-01-RED-1  REDEFINES GRP-01-DEF.
+               10  GRP-01-X  PIC X(10)  OCCURS 8.
+           05  GRP-01-RED-2  REDEFINES GRP-01-DEF.
+               10  GRP-01-N2 PIC N(05)  OCCURS 8.
+           05  GRP-01-RED-3  REDEFINES GRP-01-DEF.
+               10  GRP-01-N3 PIC N(10)  OCCURS 4.
+           05  GRP-01-RED-4  REDEFINES GRP-01-DEF.
+               10  GRP-01-N4 PIC N(20)  OCCURS 2.
+      *
+      *   区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 4.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-98-2)".
+            MOVE "あいうえお" TO GRP-01-N2(5)
+            MOVE "かきくけこ" TO GRP-01-N2(6)
+            MOVE "さしすせそ" TO GRP-01-N2(7)
+            MOVE "たちつてと" TO GRP-01-N2(8)
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-900
+            DISPLAY "TEST END  (QA-98-2)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．OCCURS 8のPIC X側はFILLERの並びをそのまま映す
+      *          （QA-98ケース1・2相当）。FILLER 5〜8はGRP-01-N2側に
+      *          書き込んだため、PIC X側からは10バイトずつの生バイト
+      *          列として見える（別の1文字あたりのバイト数で格納される
+      *          ため、書き込んだ全角文字列とは一致しない）ことを
+      *          長さで確認する。
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "OCCURS8-X"           TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            IF GRP-01-X(1) = "0123456789"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-100-02"        TO CASE-ID.
+            IF FUNCTION LENGTH(GRP-01-X(5)) = 10
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．OCCURS 8のPIC N(05)側はFILLERと1対1で重なる
+      *          （QA-98ケース3・4相当）
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "OCCURS8-N5"          TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            IF GRP-01-N2(5) = "あいうえお"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-02"        TO CASE-ID.
+            IF GRP-01-N2(7) = "さしすせそ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．OCCURS 4のPIC N(10)側はFILLER2件分をまたいで切り出す
+      *          （QA-98ケース5・6相当）
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "OCCURS4-N10"         TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            IF GRP-01-N3(3) = "あいうえおかきくけこ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-300-02"        TO CASE-ID.
+            IF GRP-01-N3(4) = "さしすせそたちつてと"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分４．OCCURS 2のPIC N(20)側はFILLER4件分をまとめて切り出す
+      *          （QA-98ケース7相当）
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "OCCURS2-N20"         TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-400-01"        TO CASE-ID.
+            IF GRP-01-N4(2) =
+               "あいうえおかきくけこ
+      -        "さしすせそたちつてと"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG".
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- REDEFINES/OCCURS reinterpretation coverage ".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 4.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
