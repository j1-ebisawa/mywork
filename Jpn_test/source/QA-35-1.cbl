@@ -0,0 +1,141 @@
+      ******************************************************************
+      *    テストケース：35-1
+      *    プログラム名：埋め込みNUL／不正バイト データ取扱いレポート
+      *    処理概要　　：QA-35はPIC Xの英数字域にX"00"を埋め込んで
+      *                  日本語項目へ転記する一ケースを確認するのみで、
+      *                  かつそのVALUE句が全角文字をUTF-8の3バイトでは
+      *                  なく2バイト分のPICTUREに詰め込もうとしており
+      *                  （"value size exceeds data size"警告の原因）、
+      *                  埋め込みNULそのものの検証にはなっていない。
+      *                  本プログラムは、PIC X項目・PIC N項目それぞれに
+      *                  実行時の参照変更でNULバイト（X"00"／X"0000"）
+      *                  や不正なバイト列（有効な文字境界に一致しない
+      *                  単独バイト）を書き込み、FUNCTION LENGTHが
+      *                  変化しないこと、NULや不正バイトを含む前後の
+      *                  部分文字列が引き続き正しく取り出せることを
+      *                  確認し、種別ごとに集計する。
+      *  --------------------------------------------------------------
+      *   対象：QA-35の埋め込みNULパターン（PIC X／PIC N）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-35-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-24.
+       DATE-COMPILED.        2011-08-24.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  W-LENG             PIC S9(5).
+      *
+       01  X-NUL              PIC X(5).
+      *
+       01  N-NUL-GRP.
+           05  N-NUL          PIC N(3).
+       01  N-NUL-BYTES  REDEFINES N-NUL-GRP  PIC X(6).
+      *
+      *   区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 3.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-35-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-900
+            DISPLAY "TEST END  (QA-35-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．PIC X項目の中間バイトへのNUL埋め込み
+      *          （QA-35ケース4相当）
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "EMBEDDED-NULL-X"    TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            MOVE "ABCDE" TO X-NUL.
+            MOVE X"00"   TO X-NUL(3:1).
+            MOVE FUNCTION LENGTH(X-NUL) TO W-LENG.
+            IF W-LENG = 5 AND X-NUL(1:2) = "AB" AND X-NUL(4:2) = "DE"
+               AND X-NUL(3:1) = X"00"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．PIC N項目の中間文字へのNUL（2バイト）埋め込み
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "EMBEDDED-NULL-N"    TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            MOVE "あいう" TO N-NUL.
+            MOVE X"0000" TO N-NUL-BYTES(3:2).
+            MOVE FUNCTION LENGTH(N-NUL) TO W-LENG.
+            IF W-LENG = 3 AND N-NUL-BYTES(1:2) NOT = X"0000"
+               AND N-NUL-BYTES(3:2) = X"0000"
+               AND N-NUL-BYTES(5:2) NOT = X"0000"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．文字境界に一致しない不正なバイト列
+      *          （PIC N項目へ単独バイトを書き込む）
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "ILLEGAL-BYTE-N"     TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            MOVE "かきく" TO N-NUL.
+            MOVE X"80"   TO N-NUL-BYTES(5:1).
+            MOVE FUNCTION LENGTH(N-NUL) TO W-LENG.
+            IF W-LENG = 3 AND N-NUL-BYTES(5:1) = X"80"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" W-LENG.
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- embedded-NUL/illegal-byte coverage ---------".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 3.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
