@@ -0,0 +1,219 @@
+      ******************************************************************
+      *    テストケース：5-7A-1
+      *    プログラム名：UNSTRING命令 区切り文字／POINTER／TALLYING／
+      *                  OVERFLOW句 網羅率レポート
+      *    処理概要　　：EX5-7Aは全角文字を含む一行が72バイトを超える
+      *                  箇所があり、固定形式の継続規則に合わず
+      *                  コンパイルできない。そのためDELIMITED BY
+      *                  の単純形／OR併記形、WITH POINTER句、
+      *                  TALLYING句、ON OVERFLOW句の組み合わせを
+      *                  一行に収まる形で実際に動かし、区切り文字の
+      *                  競合（どの区切りが先に一致するか）を含めて
+      *                  句ごとに集計する。EX5-7Bは区切り指定の
+      *                  型不一致をコンパイルエラーとして確認する
+      *                  専用プログラム（このプログラム自身の
+      *                  コメントが「実行できない」と明記している）
+      *                  であり、ここでは扱わない。
+      *  --------------------------------------------------------------
+      *   対象：EX5-7AのDELIMITED BY／WITH POINTER／TALLYING／
+      *         ON OVERFLOW句
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           EX5-7A-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-26.
+       DATE-COMPILED.        2011-08-26.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  OVER-SW            PIC 9.
+       01  CASE-ID            PIC X(10).
+       01  G-01               PIC N(10).
+       01  W-PTR              PIC 999.
+       01  W-TALLY            PIC 999.
+       01  W-CNT-1            PIC 999.
+       01  W-CNT-2            PIC 999.
+       01  W-DEL-1            PIC N.
+       01  W-DEL-2            PIC N.
+       01  W-INTO.
+           05  W-INTO-1       PIC N(10).
+           05  W-INTO-2       PIC N(10).
+           05  W-INTO-3       PIC N(10).
+           05  W-INTO-4       PIC N(10).
+           05  W-INTO-5       PIC N(10).
+           05  W-DELIN-1      PIC N.
+           05  W-DELIN-2      PIC N.
+      *
+      *   句ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 4.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(EX5-7A-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-900
+            DISPLAY "TEST END  (EX5-7A-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   句１．DELIMITED BY 定数／一意名、OR併記での競合判定
+      *        （EX5-7Aケース1・3相当）
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "DELIMITED BY/OR"   TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            MOVE "あいうえおかきくけこ" TO G-01.
+            MOVE ALL "＊" TO W-INTO.
+            UNSTRING G-01 DELIMITED BY "か"
+                     INTO W-INTO-1.
+            IF W-INTO-1 = "あいうえお"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-100-02"        TO CASE-ID.
+            MOVE "い" TO W-DEL-1.
+            MOVE "き" TO W-DEL-2.
+            MOVE ALL "＊" TO W-INTO.
+            UNSTRING G-01 DELIMITED BY W-DEL-1 OR W-DEL-2
+                     INTO W-INTO-1 DELIMITER IN W-DELIN-1
+                                   COUNT IN W-CNT-1
+                          W-INTO-2 DELIMITER IN W-DELIN-2
+                                   COUNT IN W-CNT-2.
+            IF W-INTO-1 = "あ" AND W-DELIN-1 = "い"
+               AND W-CNT-1 = 1 AND W-INTO-2 = "うえおか"
+               AND W-DELIN-2 = "き" AND W-CNT-2 = 4
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句２．WITH POINTER句（開始位置の指定・範囲外の扱い）
+      *        （EX5-7Aケース7相当）
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "POINTER"           TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            MOVE ALL "＊" TO W-INTO.
+            MOVE 1 TO W-PTR.
+            UNSTRING G-01 DELIMITED BY "こ"
+                   INTO W-INTO-1 WITH POINTER W-PTR.
+            IF W-INTO-1 = "あいうえおかきくけ" AND W-PTR = 11
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-02"        TO CASE-ID.
+            MOVE ALL "＊" TO W-INTO.
+            MOVE 5 TO W-PTR.
+            UNSTRING G-01 DELIMITED BY "こ"
+                   INTO W-INTO-1 WITH POINTER W-PTR.
+            IF W-INTO-1 = "おかきくけ" AND W-PTR = 11
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句３．TALLYING句（区切りで分けられた数を数える）
+      *        （EX5-7Aケース8相当）
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "TALLYING"          TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            MOVE ALL "＊" TO W-INTO.
+            MOVE 0 TO W-TALLY.
+            UNSTRING G-01
+                 DELIMITED BY "い" OR "え" OR "か" OR "く" OR "こ"
+                 INTO W-INTO-1 W-INTO-2 W-INTO-3 W-INTO-4 W-INTO-5
+                 TALLYING IN W-TALLY.
+            IF W-INTO-1 = "あ" AND W-INTO-2 = "う"
+               AND W-INTO-3 = "お" AND W-INTO-4 = "き"
+               AND W-INTO-5 = "け" AND W-TALLY = 5
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句４．ON OVERFLOW句（受け取り項目が足りなくなる場合）
+      *        （EX5-7Aケース9相当）
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "ON OVERFLOW"       TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-400-01"        TO CASE-ID.
+            MOVE ALL "＊" TO W-INTO.
+            MOVE 0 TO W-TALLY.
+            UNSTRING G-01
+                 DELIMITED BY "い" OR "え" OR "か" OR "く" OR "こ"
+                 INTO W-INTO-1 W-INTO-2 W-INTO-3 W-INTO-4 W-INTO-5
+                 TALLYING IN W-TALLY
+                 ON OVERFLOW MOVE 1 TO OVER-SW
+                 NOT ON OVERFLOW MOVE 0 TO OVER-SW
+            END-UNSTRING.
+            IF W-TALLY = 5 AND OVER-SW = 0
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-400-02"        TO CASE-ID.
+            MOVE ALL "＊" TO W-INTO.
+            MOVE 0 TO W-TALLY.
+            UNSTRING G-01
+                 DELIMITED BY "い" OR "え" OR "か" OR "く" OR "こ"
+                 INTO W-INTO-1 W-INTO-2 W-INTO-3
+                 TALLYING IN W-TALLY
+                 ON OVERFLOW MOVE 1 TO OVER-SW
+                 NOT ON OVERFLOW MOVE 0 TO OVER-SW
+            END-UNSTRING.
+            IF W-TALLY = 3 AND OVER-SW = 1
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" W-TALLY " " OVER-SW.
+            .
+      *
+      *   句ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- UNSTRING coverage -------------------------".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 4.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
