@@ -0,0 +1,155 @@
+      ******************************************************************
+      *    テストケース：43-2
+      *    プログラム名：OCCURS DEPENDING ON 表の伸縮シミュレーション
+      *    処理概要　　：QA-43-1は従属項目を最小値・最大値・中間値・
+      *                  範囲外へ直接設定した一発もののケースだけを
+      *                  確認しており、GRP-01-4を１件ずつ増やして
+      *                  いく／減らしていくという、ひとつの表が生成
+      *                  されてから消えるまでの一連の動きは確認して
+      *                  いない。本プログラムはGRP-01の従属項目
+      *                  （GRP-01-3）を0から10まで１件ずつ増やし、
+      *                  増えるたびに最終要素への書き込み・読み出しと
+      *                  FUNCTION LENGTHの伸びを確認したうえで、今度は
+      *                  10から0まで１件ずつ減らし、減るたびに残って
+      *                  いる最終要素の内容とFUNCTION LENGTHの縮みを
+      *                  確認する。
+      *  --------------------------------------------------------------
+      *   対象：QA-43のGRP-01-4（OCCURS DEPENDING ON）の伸縮
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-43-2.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-09.
+       DATE-COMPILED.        2011-09-09.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+      *
+      *   QA-43のGRP-01をそのまま引き継ぐ。
+       01  GRP-01.
+           05  GRP-01-1       PIC X(5).
+           05  GRP-01-2       PIC A(5).
+           05  GRP-01-3       PIC 9(5).
+           05  GRP-01-4       PIC N(5)  OCCURS 0 TO 10
+                                   DEPENDING ON GRP-01-3.
+      *
+      *   各段階でGRP-01-4へ書き込む内容（増えた順に使う）。
+       01  W-SEED-TABLE.
+           05  W-SEED-ENT     OCCURS 10.
+               10  W-SEED-KANA PIC  N(05).
+      *
+       01  W-LENG             PIC S9(5).
+       01  W-EXPECT-LENG      PIC S9(5).
+       01  W-N                PIC 99.
+       01  W-GROW-RUN         PIC 99      VALUE 0.
+       01  W-GROW-OK          PIC 99      VALUE 0.
+       01  W-SHRINK-RUN       PIC 99      VALUE 0.
+       01  W-SHRINK-OK        PIC 99      VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-43-2)".
+            PERFORM P-050-SEED.
+            PERFORM P-100-GROW.
+            PERFORM P-200.
+            PERFORM P-300-SHRINK.
+            PERFORM P-400.
+            DISPLAY "TEST END  (QA-43-2)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   各段階で書き込む内容をあらかじめ仕込む。
+       P-050-SEED.
+            MOVE "あいうえお"   TO W-SEED-KANA(1).
+            MOVE "かきくけこ"   TO W-SEED-KANA(2).
+            MOVE "さしすせそ"   TO W-SEED-KANA(3).
+            MOVE "たちつてと"   TO W-SEED-KANA(4).
+            MOVE "なにぬねの"   TO W-SEED-KANA(5).
+            MOVE "はひふへほ"   TO W-SEED-KANA(6).
+            MOVE "まみむめも"   TO W-SEED-KANA(7).
+            MOVE "やいゆえよ"   TO W-SEED-KANA(8).
+            MOVE "らりるれろ"   TO W-SEED-KANA(9).
+            MOVE "わいうえん"   TO W-SEED-KANA(10).
+            .
+      *
+      *   空の表（0件）から始めて、１件ずつ要素を増やしていく。
+       P-100-GROW.
+            MOVE 0                TO GRP-01-3.
+            PERFORM P-110-GROW-STEP
+                    VARYING W-N FROM 1 BY 1 UNTIL W-N > 10.
+            .
+      *
+      *   件数を１件増やし、増えた最終要素へ書き込んだうえで、書いた
+      *   内容とFUNCTION LENGTHの伸びが想定どおりかを積み上げる。
+       P-110-GROW-STEP.
+            ADD 1                 TO GRP-01-3.
+            MOVE W-SEED-KANA(W-N) TO GRP-01-4(GRP-01-3).
+            COMPUTE W-EXPECT-LENG = 15 + (GRP-01-3 * 10).
+            MOVE FUNCTION LENGTH(GRP-01) TO W-LENG.
+            ADD 1                 TO W-GROW-RUN.
+            IF W-LENG = W-EXPECT-LENG
+               AND GRP-01-4(GRP-01-3) = W-SEED-KANA(W-N)
+                  ADD 1           TO W-GROW-OK
+            END-IF.
+            .
+      *
+      *   ケース1．10件まで増やし終えた時点で、全段階が想定どおり
+      *   だったことを確かめる。
+       P-200.
+            MOVE "P-200-01"       TO CASE-ID.
+            IF GRP-01-3 = 10
+               AND W-GROW-RUN = 10
+               AND W-GROW-OK = 10
+                                        DISPLAY CASE-ID "OK"
+               ELSE                     DISPLAY CASE-ID "NG"
+                                                 GRP-01-3 W-GROW-OK
+            END-IF.
+            .
+      *
+      *   満杯（10件）の表から、１件ずつ要素を減らしていく。
+       P-300-SHRINK.
+            PERFORM P-310-SHRINK-STEP
+                    VARYING W-N FROM 10 BY -1 UNTIL W-N < 1.
+            .
+      *
+      *   削る前の最終要素の内容を確かめてから件数を１件減らし、
+      *   縮んだ後のFUNCTION LENGTHが想定どおりかを積み上げる。
+       P-310-SHRINK-STEP.
+            ADD 1                 TO W-SHRINK-RUN.
+            IF GRP-01-4(GRP-01-3) = W-SEED-KANA(W-N)
+                  SUBTRACT 1            FROM GRP-01-3
+                  COMPUTE W-EXPECT-LENG = 15 + (GRP-01-3 * 10)
+                  MOVE FUNCTION LENGTH(GRP-01) TO W-LENG
+                  IF W-LENG = W-EXPECT-LENG
+                        ADD 1           TO W-SHRINK-OK
+                  END-IF
+            END-IF.
+            .
+      *
+      *   ケース2．0件まで減らし終えた時点で、全段階が想定どおり
+      *   だったことを確かめる。
+       P-400.
+            MOVE "P-400-01"       TO CASE-ID.
+            IF GRP-01-3 = 0
+               AND W-SHRINK-RUN = 10
+               AND W-SHRINK-OK = 10
+                                        DISPLAY CASE-ID "OK"
+               ELSE                     DISPLAY CASE-ID "NG"
+                                                 GRP-01-3 W-SHRINK-OK
+            END-IF.
+            .
