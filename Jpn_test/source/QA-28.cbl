@@ -52,8 +52,7 @@
             MOVE ALL "B" TO N-02.
             MOVE ALL "C" TO N-03.
             MOVE SPACE TO CASE-ID.
-            DISPLAY "CASE_ID" UPON ENVIRONMENT-NAME.
-            ACCEPT   CASE-ID  FROM ENVIRONMENT-VALUE.
+            COPY "ENV-CASE-SEL.cpy" REPLACING ENV-NAME BY "CASE_ID".
             EVALUATE CASE-ID
               WHEN "01"    PERFORM TEST-01
               WHEN "02"    PERFORM TEST-02
