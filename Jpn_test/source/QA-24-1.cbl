@@ -0,0 +1,135 @@
+      ******************************************************************
+      *    テストケース：24-1
+      *    プログラム名：PICTURE宣言長とFUNCTION BYTE-LENGTHの突合せ
+      *    処理概要　　：QA-24は各項目のBYTE-LENGTHを32766／32768と
+      *                  いう決め打ちの数値と比較しているだけで、その
+      *                  数値がPICTURE句の宣言文字数からどう導かれた
+      *                  ものかはコード上どこにも残らない。PICTURE句
+      *                  を変えても比較先の数値を直さなければ検査が
+      *                  素通りしてしまう。本プログラムは宣言文字数を
+      *                  77レベルの定数として持ち、それと１文字あたり
+      *                  のバイト幅（PIC Xは１、PIC Nは２）から期待
+      *                  バイト数をCOMPUTEで導き、実行時のFUNCTION
+      *                  BYTE-LENGTHと突き合わせる。宣言と実体が一致
+      *                  しない場合を実際に再現し、その食い違いが
+      *                  正しく検出できることも確かめる。
+      *  --------------------------------------------------------------
+      *   対象：QA-24のG-09／G-99（PICTURE宣言長とBYTE-LENGTHの関係）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-24-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-06.
+       DATE-COMPILED.        2011-09-06.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+      *
+      *   QA-24そのものの宣言をそのまま引き継ぐ。
+       01  G-09               PIC N(16383).
+       01  G-99               PIC N(16384).
+       01  H-AN               PIC X(16375).
+      *
+      *   各項目のPICTURE宣言文字数と１文字あたりのバイト幅。
+      *   PICTURE句を直した際はこの定数だけ合わせれば突合せが
+      *   追随する。
+       77  W-CHARS-G09        PIC 9(08)   VALUE 16383.
+       77  W-CHARS-G99        PIC 9(08)   VALUE 16384.
+       77  W-CHARS-HAN        PIC 9(08)   VALUE 16375.
+       77  W-WIDTH-N          PIC 9(01)   VALUE 2.
+       77  W-WIDTH-X          PIC 9(01)   VALUE 1.
+      *
+      *   宣言から導いた期待バイト数と、実行時のFUNCTION
+      *   BYTE-LENGTHの戻り値。
+       77  W-EXPECT-BYTES     PIC 9(08).
+       77  W-RUN-BYTES        PIC 9(08).
+      *
+      *   わざと食い違わせた宣言文字数（検出できるかどうかの確認用）。
+       77  W-CHARS-WRONG      PIC 9(08)   VALUE 16380.
+       77  W-EXPECT-WRONG     PIC 9(08).
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-24-1)".
+            PERFORM P-100.
+            PERFORM P-200.
+            PERFORM P-300.
+            PERFORM P-400.
+            DISPLAY "TEST END  (QA-24-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   ケース1．G-09（PIC N(16383)）の宣言長から導いた期待バイト数
+      *   と、実行時のFUNCTION BYTE-LENGTHが一致する。
+       P-100.
+            MOVE "P-100-01"       TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９" TO G-09.
+            COMPUTE W-EXPECT-BYTES = W-CHARS-G09 * W-WIDTH-N.
+            MOVE FUNCTION BYTE-LENGTH(G-09) TO W-RUN-BYTES.
+            IF W-EXPECT-BYTES = W-RUN-BYTES
+                                        DISPLAY CASE-ID "OK"
+               ELSE                     DISPLAY CASE-ID "NG"
+                                                 W-EXPECT-BYTES
+                                                 W-RUN-BYTES
+            END-IF.
+            .
+      *
+      *   ケース2．G-99（PIC N(16384)）についても同様に突き合わせる。
+       P-200.
+            MOVE "P-200-01"       TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９" TO G-99.
+            COMPUTE W-EXPECT-BYTES = W-CHARS-G99 * W-WIDTH-N.
+            MOVE FUNCTION BYTE-LENGTH(G-99) TO W-RUN-BYTES.
+            IF W-EXPECT-BYTES = W-RUN-BYTES
+                                        DISPLAY CASE-ID "OK"
+               ELSE                     DISPLAY CASE-ID "NG"
+                                                 W-EXPECT-BYTES
+                                                 W-RUN-BYTES
+            END-IF.
+            .
+      *
+      *   ケース3．H-AN（PIC X(16375)）はバイト幅１文字なので、文字数
+      *   がそのままバイト数になることを確かめる。
+       P-300.
+            MOVE "P-300-01"       TO CASE-ID.
+            MOVE ALL "0123456789" TO H-AN.
+            COMPUTE W-EXPECT-BYTES = W-CHARS-HAN * W-WIDTH-X.
+            MOVE FUNCTION BYTE-LENGTH(H-AN) TO W-RUN-BYTES.
+            IF W-EXPECT-BYTES = W-RUN-BYTES
+                                        DISPLAY CASE-ID "OK"
+               ELSE                     DISPLAY CASE-ID "NG"
+                                                 W-EXPECT-BYTES
+                                                 W-RUN-BYTES
+            END-IF.
+            .
+      *
+      *   ケース4．宣言文字数をわざと３文字分少なく取った場合、突合せ
+      *   が一致しない（＝食い違いを正しく検出できる）ことを確かめる。
+      *   この場合はIF文がNG側に分岐すること自体が期待どおりの結果
+      *   なので、ケースとしてはOKを出す。
+       P-400.
+            MOVE "P-400-01"       TO CASE-ID.
+            COMPUTE W-EXPECT-WRONG = W-CHARS-WRONG * W-WIDTH-N.
+            MOVE FUNCTION BYTE-LENGTH(G-09) TO W-RUN-BYTES.
+            IF W-EXPECT-WRONG NOT = W-RUN-BYTES
+                                        DISPLAY CASE-ID "OK"
+               ELSE                     DISPLAY CASE-ID "NG"
+                                                 W-EXPECT-WRONG
+                                                 W-RUN-BYTES
+            END-IF.
+            .
