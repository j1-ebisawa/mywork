@@ -0,0 +1,347 @@
+      ******************************************************************
+      *    テストケース：5-5D
+      *    プログラム名：MOVE切り捨て／埋め字シミュレーター
+      *    処理概要　　：EX5-5B/EX5-5Cのケース11・12・14〜17・
+      *                  19・20が確認している日本語→集団項目／
+      *                  英数字編集／日本語／日本語編集への転記を、
+      *                  送り側・受け側の長さからどの規則（右切捨て
+      *                  ／右空白詰め／JUSTIFIEDによる左切捨て・
+      *                  左詰め／編集用記号の挿入）が働くはずかを
+      *                  先に分類・表示し、そのうえで実際のMOVE結果
+      *                  と突き合わせる。ケース13・18（日本語定数を
+      *                  数字系項目へ転記するコンパイルエラー確認）
+      *                  はEX5-5B/EX5-5C側の役目なのでここでは扱わ
+      *                  ない。
+      *  --------------------------------------------------------------
+      *   対象：EX5-5B/EX5-5CのW-L-GRP/W-R-GRPパターン
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           EX5-5D.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-26.
+       DATE-COMPILED.        2011-08-26.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  W-RULE             PIC X(18).
+       01  W-L-GRP.
+           05  L-A            PIC A(10).
+       01  W-R-GRP.
+           05  R-A            PIC A(10).
+           05  R-GRP-10       REDEFINES R-A.
+               10  R-GRP-4.
+                   15  FILLER PIC X(4).
+               10  FILLER     PIC X(6).
+           05  R-AN           PIC X(10).
+           05  R-ANE          PIC XX/XX/XX.
+           05  R-G            PIC N(10).
+           05  FILLER         REDEFINES R-G.
+               10  R-G-5      PIC N(5).
+               10  R-G-3      PIC N(3).
+               10  R-G-2      PIC N(2).
+           05  R-GJ           PIC N(10) JUST.
+           05  FILLER         REDEFINES R-GJ.
+               10  R-GJ-5     PIC N(5)  JUST.
+               10  R-GJ-3     PIC N(3)  JUST.
+               10  R-GJ-2     PIC N(2)  JUST.
+           05  R-GE           PIC N/N/N.
+           05  FILLER         REDEFINES R-GE.
+               10  R-GE-3     PIC N/N.
+               10  R-GE-2     PIC /N.
+      *
+      *   分類ごとに試したケース数と、MOVE実行後の比較がOKだった
+      *   件数を積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 8.
+               10  W-COV-NAME PIC X(20).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(EX5-5D)".
+            PERFORM P-110
+            PERFORM P-120
+            PERFORM P-140
+            PERFORM P-150
+            PERFORM P-160
+            PERFORM P-170
+            PERFORM P-190
+            PERFORM P-200
+            PERFORM P-900
+            DISPLAY "TEST END  (EX5-5D)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   分類１．集団項目への転記（送り側が長い→右切捨て、
+      *           短い→右空白詰め）
+       P-110.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "GROUP TRUNC/PAD"  TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-110-01"         TO CASE-ID.
+            MOVE "TRUNC-RIGHT"      TO W-RULE.
+            MOVE ALL "*"             TO W-R-GRP.
+            MOVE "あいうえお"        TO R-GRP-10.
+            IF R-GRP-10 = "あいうえお"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-110-02"         TO CASE-ID.
+            MOVE "TRUNC-RIGHT"      TO W-RULE.
+            MOVE ALL "*"             TO W-R-GRP.
+            MOVE "あいうえお"        TO R-GRP-4.
+            IF R-GRP-4 = "あい"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   分類２．日本語定数→英数字・英数字編集
+       P-120.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "AN/ANE TRUNC/PAD"  TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-120-01"         TO CASE-ID.
+            MOVE "TRUNC-RIGHT"      TO W-RULE.
+            MOVE ALL "*"      TO R-AN.
+            MOVE "あいうえお" TO R-AN.
+            IF R-AN = "あいうえお"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-120-02"         TO CASE-ID.
+            MOVE "EDIT-INSERT"      TO W-RULE.
+            MOVE ALL "*"      TO R-ANE.
+            MOVE "あいうえおかきく" TO R-ANE.
+            IF R-ANE = "あ/い/う"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-120-03"         TO CASE-ID.
+            MOVE "EDIT-PAD-SPACE"   TO W-RULE.
+            MOVE ALL "*"      TO R-ANE.
+            MOVE "あい"       TO R-ANE.
+            IF R-ANE = "あ/い/  "
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   分類３．日本語定数→日本語（切捨て／全角空白詰め／
+      *           JUSTIFIEDによる左基準）
+       P-140.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "NATIONAL TRUNC/PAD" TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-140-01"         TO CASE-ID.
+            MOVE "EXACT"            TO W-RULE.
+            MOVE ALL "*" TO W-R-GRP.
+            MOVE "あいうえお"        TO R-G.
+            IF R-G = "あいうえお"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-140-02"         TO CASE-ID.
+            MOVE "TRUNC-RIGHT"      TO W-RULE.
+            MOVE ALL "*" TO W-R-GRP.
+            MOVE "あいうえお"  TO R-G-3.
+            IF R-G-3 = "あいう"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-140-03"         TO CASE-ID.
+            MOVE "PAD-RIGHT-IDEO"   TO W-RULE.
+            MOVE ALL "*" TO W-R-GRP.
+            MOVE "あいう"  TO R-G.
+            IF R-G = "あいう　　"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-140-04"         TO CASE-ID.
+            MOVE "JUST-EXACT"       TO W-RULE.
+            MOVE ALL "*" TO W-R-GRP.
+            MOVE "あいうえお"        TO R-GJ-5.
+            IF R-GJ-5 = "あいうえお"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-140-05"         TO CASE-ID.
+            MOVE "JUST-TRUNC-LEFT"  TO W-RULE.
+            MOVE ALL "*" TO W-R-GRP.
+            MOVE "あいうえお"        TO R-GJ-3.
+            IF R-GJ-3 = "うえお"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-140-06"         TO CASE-ID.
+            MOVE "JUST-PAD-LEFT"    TO W-RULE.
+            MOVE ALL "*" TO W-R-GRP.
+            MOVE "あいう"        TO R-GJ-5.
+            IF R-GJ-5 = "　　あいう"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   分類４．日本語定数→日本語編集（'／'記号の挿入）
+       P-150.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "NATIONAL-EDIT"    TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-150-01"         TO CASE-ID.
+            MOVE "EDIT-INSERT"      TO W-RULE.
+            MOVE ALL "＊"            TO R-GE.
+            MOVE "あいう"            TO R-GE.
+            IF R-GE = "あ／い／う"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-150-02"         TO CASE-ID.
+            MOVE "EDIT-TRUNC"       TO W-RULE.
+            MOVE ALL "＊"            TO R-GE.
+            MOVE "あいう"            TO R-GE-3.
+            IF R-GE-3 = "あ／い"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-150-03"         TO CASE-ID.
+            MOVE "EDIT-PAD-IDEO"    TO W-RULE.
+            MOVE ALL "＊"            TO R-GE.
+            MOVE "あい"              TO R-GE.
+            IF R-GE = "あ／い／　"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   分類５．ALL定数→集団項目／英数字編集（繰り返し詰め）
+       P-160.
+            MOVE 5 TO W-COV-IDX.
+            MOVE "ALL-LITERAL-REPEAT" TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-160-01"         TO CASE-ID.
+            MOVE "REPEAT-EXACT"     TO W-RULE.
+            MOVE ALL "*"             TO W-R-GRP.
+            MOVE ALL "あいうえお"    TO R-GRP-10.
+            IF R-GRP-10 = "あいうえお"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-160-02"         TO CASE-ID.
+            MOVE "REPEAT-WRAP"      TO W-RULE.
+            MOVE ALL "*"             TO W-R-GRP.
+            MOVE ALL "あいう"        TO R-GRP-10.
+            IF R-GRP-10 = "あいうあい"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   分類６．ALL定数→英数字編集
+       P-170.
+            MOVE 6 TO W-COV-IDX.
+            MOVE "ALL-LITERAL-ANE"   TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-170-01"         TO CASE-ID.
+            MOVE "REPEAT-INSERT"    TO W-RULE.
+            MOVE ALL "*"      TO R-ANE.
+            MOVE ALL "あいう" TO R-ANE.
+            IF R-ANE = "あ/い/う"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   分類７．ALL定数→日本語
+       P-190.
+            MOVE 7 TO W-COV-IDX.
+            MOVE "ALL-LITERAL-NATNL" TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-190-01"         TO CASE-ID.
+            MOVE "REPEAT-EXACT"     TO W-RULE.
+            MOVE ALL "*" TO W-R-GRP.
+            MOVE ALL "あいうえお"    TO R-G.
+            IF R-G = "あいうえおあいうえお"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-190-02"         TO CASE-ID.
+            MOVE "REPEAT-TRUNC"     TO W-RULE.
+            MOVE ALL "*" TO W-R-GRP.
+            MOVE ALL "あ"  TO R-G-3.
+            IF R-G-3 = "あああ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   分類８．ALL定数→日本語編集
+       P-200.
+            MOVE 8 TO W-COV-IDX.
+            MOVE "ALL-LITERAL-NATEDIT" TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"         TO CASE-ID.
+            MOVE "REPEAT-INSERT"    TO W-RULE.
+            MOVE ALL "＊"            TO R-GE.
+            MOVE ALL "あいう"        TO R-GE.
+            IF R-GE = "あ／い／う"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-02"         TO CASE-ID.
+            MOVE "REPEAT-WRAP"      TO W-RULE.
+            MOVE ALL "＊"            TO R-GE.
+            MOVE ALL "あ"            TO R-GE.
+            IF R-GE = "あ／あ／あ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する（分類名＋規則名つきで
+      *   DISPLAYし、該当分類の実行数／成功数を積み上げる）。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK " W-RULE.
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG " W-RULE.
+            .
+      *
+      *   分類ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- MOVE truncation/padding coverage ----------".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 8.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
