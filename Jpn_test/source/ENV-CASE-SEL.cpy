@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    コピー名　　：ENV-CASE-SEL
+      *    用途　　　　：環境変数から実行するケースIDを受け取る共通処理
+      *    処理概要　　：==ENV-NAME==という名前の環境変数の値を
+      *                  呼び出し元のCASE-IDへACCEPTする。QA-28のように
+      *                  一件だけ指定したテストケースを実行したい
+      *                  プログラムは、この断片をCOPYしたあとCASE-IDを
+      *                  EVALUATEして該当ケースのパラグラフをPERFORM
+      *                  すればよく、同じENVIRONMENT-NAME／
+      *                  ENVIRONMENT-VALUEの手順をプログラムごとに
+      *                  書き直す必要がない。
+      *    使用方法　　：呼び出し元でCASE-IDを宣言してから、
+      *                  COPY "ENV-CASE-SEL.cpy" REPLACING ENV-NAME
+      *                                               BY "CASE_ID"
+      *                  とすること。
+      ******************************************************************
+            DISPLAY ENV-NAME UPON ENVIRONMENT-NAME.
+            ACCEPT   CASE-ID  FROM ENVIRONMENT-VALUE.
