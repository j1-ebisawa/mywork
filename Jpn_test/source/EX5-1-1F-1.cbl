@@ -0,0 +1,158 @@
+      ******************************************************************
+      *    テストケース：5-1-1F-1
+      *    プログラム名：EBCDIC収集順序 適合確認表
+      *    処理概要　　：EX5-1-1FはOBJECT-COMPUTER句でPROGRAM COLLATING
+      *                  SEQUENCE IS EBCを指定しているが、そのケース49・
+      *                  50は数字＋英数字の単純な一致判定と、PIC N項目
+      *                  同士の大小関係しか確認しておらず、COLLATING
+      *                  SEQUENCE句が実際に効いているかどうかを確かめる
+      *                  比較（EBCDICとASCIIとで大小関係が入れ替わる
+      *                  英数字どうしの比較）を一つも含んでいない。
+      *                  本プログラムはEX5-1-1Fと同じCOLLATING SEQUENCE
+      *                  句のもとで、EBCDICでは英小文字が英大文字より
+      *                  小さく、数字が英字より大きいという、ASCIIの
+      *                  順序とは入れ替わる組み合わせを直接比較し、
+      *                  この処理系がCOLLATING SEQUENCE句を実際に適用
+      *                  していることを確認する。あわせて、COLLATING
+      *                  SEQUENCE句は英数字項目だけでなくPIC N（国別）
+      *                  項目どうしの大小関係にも及び、標準の収集順序
+      *                  とは異なる結果になること（EX5-1-1Fケース50が
+      *                  前提にしているのと同じ効き方）も併せて確認
+      *                  する。
+      *  --------------------------------------------------------------
+      *   対象：EX5-1-1FのPROGRAM COLLATING SEQUENCE IS EBC
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           EX5-1-1F-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-29.
+       DATE-COMPILED.        2011-08-29.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC
+              PROGRAM COLLATING SEQUENCE IS EBC.
+       SPECIAL-NAMES.
+              ALPHABET EBC IS EBCDIC.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+      *
+       01  C-LOWER  PIC X     VALUE "a".
+       01  C-UPPER  PIC X     VALUE "A".
+       01  C-DIGIT  PIC X     VALUE "0".
+       01  C-SPACE  PIC X     VALUE SPACE.
+      *
+       01  G-L      PIC N(5).
+       01  G-R      PIC N(5).
+      *
+      *   区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 3.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(EX5-1-1F-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-900
+            DISPLAY "TEST END  (EX5-1-1F-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．EBCDICでは英小文字(a)が英大文字(A)より小さく並ぶ。
+      *          ASCIIの並びとは逆転しており、COLLATING SEQUENCE句が
+      *          実際に適用されていることを確認できる。
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "EBC-LOWER-LT-UPPER"  TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            IF C-LOWER < C-UPPER
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．EBCDICでは数字(0)が英大文字(A)・英小文字(a)のいずれ
+      *          よりも大きく並ぶ。ASCIIの並びとは逆転している。
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "EBC-DIGIT-GT-ALPHA"  TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            IF C-DIGIT > C-UPPER
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-02"        TO CASE-ID.
+            IF C-DIGIT > C-LOWER
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+      *   空白はEBCDICでも英小文字・英大文字・数字のいずれよりも
+      *   小さいままで、この並びは変わらない。
+            MOVE "P-200-03"        TO CASE-ID.
+            IF C-SPACE < C-LOWER
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．PROGRAM COLLATING SEQUENCE句は英数字項目だけでなく
+      *          PIC N（国別）項目どうしの大小関係にも及び、標準の収集
+      *          順序（"あ"<"い"）とは異なる結果（"あ">"い"）になる。
+      *          EX5-1-1Fケース50（表意定数＋日本語編集項目の比較）も
+      *          同じ効き方を前提にしている。
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "EBC-APPLIES-TO-N"   TO W-COV-NAME(W-COV-IDX).
+            MOVE "あああああ"      TO G-L.
+            MOVE "いいいいい"      TO G-R.
+            MOVE "P-300-01"        TO CASE-ID.
+            IF G-L > G-R
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG".
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- EBCDIC collating-sequence coverage --------".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 3.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
