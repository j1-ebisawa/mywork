@@ -0,0 +1,205 @@
+      ******************************************************************
+      *    テストケース：5-6A-1
+      *    プログラム名：STRING命令 POINTER／OVERFLOW句 網羅率レポート
+      *    処理概要　　：EX5-6Aのケース9〜24（WITH POINTER）および
+      *                  ケース25（ON OVERFLOW句）は、全角文字を含む
+      *                  行が72バイトを超える箇所があり、固定形式の
+      *                  継続規則に合わずコンパイルできない。そのため
+      *                  同じ組み合わせ（DELIMITED指定なし／SIZE／
+      *                  定数／表意定数ALL／複数項目のSTRING、
+      *                  OVERFLOW発生あり・なし）を一行に収まる形で
+      *                  実際に動かし、POINTERの指す位置とOVERFLOW句
+      *                  の起動有無が想定どおりかを句ごとに集計する。
+      *  --------------------------------------------------------------
+      *   対象：EX5-6AのWITH POINTER／ON OVERFLOW句
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           EX5-6A-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-26.
+       DATE-COMPILED.        2011-08-26.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  OVER-SW            PIC 9.
+       01  CASE-ID            PIC X(10).
+       01  W-PTR              PIC 999.
+       01  W-INTO             PIC N(10).
+       01  W-INTO-2           PIC N(20).
+       01  G-01               PIC N(5).
+       01  G-01-1             PIC N(5).
+       01  G-01-2             PIC N(5).
+       01  G-02-2             PIC NN.
+      *
+      *   句ごとに試したケース数と、POINTER／OVERFLOWとも想定どおり
+      *   だったケース数を積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 4.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(EX5-6A-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-900
+            DISPLAY "TEST END  (EX5-6A-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   句１．DELIMITED指定なし／DELIMITED BY SIZE、WITH POINTER
+      *        （EX5-6Aケース9・10相当）
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "POINTER NO-DELIM/SIZE" TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            MOVE "あいう" TO G-01.
+            MOVE ALL "＊" TO W-INTO.
+            MOVE 1 TO W-PTR.
+            STRING G-01 INTO W-INTO WITH POINTER W-PTR.
+            IF W-INTO = "あいう　　＊＊＊＊＊" AND W-PTR = 6
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-100-02"        TO CASE-ID.
+            MOVE "あいうえお" TO G-01.
+            MOVE ALL "＊" TO W-INTO.
+            MOVE 3 TO W-PTR.
+            STRING G-01 DELIMITED BY SIZE
+                        INTO W-INTO WITH POINTER W-PTR.
+            IF W-INTO = "＊＊あいうえお＊＊＊" AND W-PTR = 8
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句２．DELIMITED BY 定数／表意定数ALL、WITH POINTER
+      *        （EX5-6Aケース11・12相当）
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "POINTER DELIM-LIT/ALL" TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            MOVE "あいうえお" TO G-01.
+            MOVE ALL "＊" TO W-INTO.
+            MOVE 3 TO W-PTR.
+            STRING G-01 DELIMITED BY "お"
+                        INTO W-INTO WITH POINTER W-PTR.
+            IF W-INTO = "＊＊あいうえ＊＊＊＊" AND W-PTR = 7
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-200-02"        TO CASE-ID.
+            MOVE ALL "＊" TO W-INTO.
+            MOVE 1 TO W-PTR.
+            STRING "あいう" DELIMITED BY SPACE
+                        INTO W-INTO WITH POINTER W-PTR.
+            IF W-INTO = "あいう　　＊＊＊＊＊" AND W-PTR = 6
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句３．複数項目のSTRING、WITH POINTER
+      *        （EX5-6Aケース16/24相当）
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "POINTER MULTI-ITEM"  TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            MOVE "あいうえお" TO G-01-1.
+            MOVE "かきくけこ" TO G-01-2.
+            MOVE "えお"       TO G-02-2.
+            MOVE ALL "＊"     TO W-INTO-2.
+            MOVE 1 TO W-PTR.
+            STRING G-01-1 DELIMITED BY G-02-2
+                   G-01-2 DELIMITED BY G-02-2
+                        INTO W-INTO-2 WITH POINTER W-PTR.
+            IF W-INTO-2(1:8) = "あいうかきくけこ"
+               AND W-PTR = 9
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   句４．ON OVERFLOW句（発生しない場合／発生する場合）
+      *        （EX5-6Aケース25相当）
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "ON OVERFLOW"     TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-400-01"        TO CASE-ID.
+            MOVE "あいうえお" TO G-01-1.
+            MOVE "かきくけこ" TO G-01-2.
+            MOVE "えお"       TO G-02-2.
+            MOVE ALL "＊"     TO W-INTO-2.
+            MOVE 5 TO W-PTR.
+            MOVE 0 TO OVER-SW.
+            STRING G-01-1 DELIMITED BY G-02-2
+                   G-01-2 DELIMITED BY G-02-2
+                        INTO W-INTO-2 WITH POINTER W-PTR
+                   ON OVERFLOW MOVE 1 TO OVER-SW
+            END-STRING.
+            IF OVER-SW = 0 AND W-PTR = 13
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-400-02"        TO CASE-ID.
+            MOVE "うえ"       TO G-02-2.
+            MOVE ALL "＊"     TO W-INTO-2.
+            MOVE 15 TO W-PTR.
+            MOVE 0 TO OVER-SW.
+            STRING "あいうえお" DELIMITED BY G-02-2
+                   "かきくけこ" DELIMITED BY G-02-2
+                        INTO W-INTO-2 WITH POINTER W-PTR
+                   ON OVERFLOW MOVE 1 TO OVER-SW
+            END-STRING.
+            IF OVER-SW = 1 AND W-PTR = 21
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" W-PTR " " OVER-SW.
+            .
+      *
+      *   句ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- STRING POINTER/OVERFLOW coverage ----------".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 4.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
