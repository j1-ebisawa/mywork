@@ -0,0 +1,150 @@
+      ******************************************************************
+      *    テストケース：51-2
+      *    プログラム名：INSPECT ... AFTER／BEFORE データ駆動ケース集
+      *    処理概要　　：QA-51-1のP-100／P-200／P-300は、いずれも
+      *                  「INSPECT REPLACING ALL <旧> BY <新>
+      *                  AFTER/BEFORE <区切り>」という同じ形の検証を、
+      *                  入力・期待値だけを変えてケースごとに丸ごと
+      *                  書き直している。本プログラムはその共通の形を
+      *                  一本の処理にまとめ、個々のケースのデータは
+      *                  外部の固定長ファイル（INSPTCAS）から読み込む
+      *                  ことで、新しいケースを足すのにプログラムを
+      *                  再コンパイルしなくて済むようにする
+      *                  （OCC-MAINTがOCCURS表の中身を外部ファイル化
+      *                  したのと同じ考え方）。
+      *                  TALLYING句や複数REPLACING句の組み合わせ、
+      *                  PIC N項目に対するケース（QA-51-1のP-400／
+      *                  P-500／P-600相当）は検証する形がケースごとに
+      *                  異なり、単純な「旧・新・区切り・期待値」の
+      *                  一行では表せないため、データ駆動化の対象外と
+      *                  しQA-51-1側にそのまま残す。
+      *                  INSPTCASの5行目（BEFORE句・区切り文字なし）は
+      *                  QA-51-1にはないケースで、区切り文字が見つから
+      *                  ないときAFTER句は置換を一切行わないのに対し、
+      *                  BEFORE句は文字列全体を「区切りより前」とみなし
+      *                  て置換することを確認する。
+      *  --------------------------------------------------------------
+      *   対象：QA-51-1のP-100／P-200／P-300（AFTER/BEFORE・単純置換）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-51-2.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-01.
+       DATE-COMPILED.        2011-09-01.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT INSPTCAS   ASSIGN TO "INSPTCAS"
+                              ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       FILE                  SECTION.
+       FD  INSPTCAS.
+       01  CASE-IN-REC.
+           05  CI-INPUT      PIC X(10).
+           05  CI-OLD        PIC X(01).
+           05  CI-NEW        PIC X(01).
+           05  CI-MODE       PIC X(01).
+           05  CI-DELIM      PIC X(01).
+           05  CI-EXPECT     PIC X(10).
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  X-01               PIC X(10).
+       01  W-EOF-SW           PIC X              VALUE "N".
+           88  W-EOF                             VALUE "Y".
+       01  W-ROW-NO           PIC 99             VALUE 0.
+       01  W-ROW-ID           PIC X(06).
+      *
+      *   区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。データ駆動ケースは一つの区分にまとめる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 1.
+               10  W-COV-NAME PIC X(24)
+                              VALUE "AFTER-BEFORE-DATA-DRIVEN".
+               10  W-COV-RUN  PIC 99      VALUE 0.
+               10  W-COV-OK   PIC 99      VALUE 0.
+       01  W-COV-IDX          PIC 99      VALUE 1.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-51-2)".
+            PERFORM P-020
+            PERFORM P-900
+            DISPLAY "TEST END  (QA-51-2)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   INSPTCASを一行ずつ読み込み、行ごとにP-100へ渡して判定する。
+      *   新しいケースを増やしたいときはINSPTCASに一行足すだけでよく、
+      *   このプログラム自体を直す必要はない。
+       P-020.
+            OPEN INPUT INSPTCAS.
+            PERFORM UNTIL W-EOF
+               READ INSPTCAS
+                    AT END      MOVE "Y" TO W-EOF-SW
+                    NOT AT END  PERFORM P-100
+               END-READ
+            END-PERFORM.
+            CLOSE INSPTCAS.
+            .
+      *
+      *   一行分のケースを実行する。AFTER／BEFOREのどちらを使うかは
+      *   CI-MODE（"A"／"B"）で切り替える。
+       P-100.
+            ADD 1 TO W-ROW-NO.
+            MOVE W-ROW-NO         TO W-ROW-ID(5:2).
+            MOVE "ROW-"           TO W-ROW-ID(1:4).
+            MOVE W-ROW-ID         TO CASE-ID.
+            MOVE CI-INPUT         TO X-01.
+            IF CI-MODE = "A"
+               INSPECT X-01 REPLACING ALL CI-OLD BY CI-NEW
+                   AFTER CI-DELIM
+            ELSE
+               INSPECT X-01 REPLACING ALL CI-OLD BY CI-NEW
+                   BEFORE CI-DELIM
+            END-IF.
+            IF X-01 = CI-EXPECT
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" X-01.
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- AFTER/BEFORE data-driven coverage ---".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 1.
+            DISPLAY "--------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
