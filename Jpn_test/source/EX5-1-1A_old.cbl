@@ -4,7 +4,8 @@
       *    処理概要　　：日本語比較が正しく比較表にしたがって
       *                  正しくエラーチェックされるかをチェックする。
       *  --------------------------------------------------------------
-      *    このプログラムはエラーチェックを調べるので、実行できない。
+      *    IF_CHECK.cpy(共通比較チェック）をCOPYし、CASE-IDごとに
+      *    OK／NGをDISPLAYする。
       ******************************************************************
        IDENTIFICATION        DIVISION.
       ******************************************************************
@@ -26,6 +27,7 @@
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
        01  W-L-GRP.
            05  L-A            PIC A(10).
            05  L-AN           PIC X(10).
@@ -61,96 +63,126 @@
             DISPLAY "TEST START (EX5-1-1A)".
       *   集団
       *     ＋集団
+            MOVE "P-010-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-010-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-010-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-010-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-010-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-010-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-010-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-010-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-010-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-010-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-010-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-010-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-010-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-010-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-010-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY W-L-GRP 
                                       R-ITEM BY QUOTES.
       *
        P-020. 
       *   英字
       *     +集団
+            MOVE "P-020-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-020-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-020-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-020-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-020-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-020-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-020-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-020-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-020-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-020-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-020-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-020-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-020-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-020-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A 
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-020-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY QUOTES.
       *
@@ -158,48 +190,63 @@
        P-030. 
       *   英数字
       *     +集団
+            MOVE "P-030-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-030-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-030-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-030-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-030-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-030-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-030-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-030-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-030-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-030-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-030-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-030-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-030-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-030-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-030-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-AN
                                       R-ITEM BY QUOTES.
       *
@@ -207,96 +254,126 @@
        P-040. 
       *   英数字編集
       *     +集団
+            MOVE "P-040-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-040-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-040-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-040-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-040-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-040-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-040-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-040-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-040-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-040-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-040-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-040-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-040-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-040-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-040-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ANE
                                       R-ITEM BY QUOTES.
       *
        P-050. 
       *   数字編集
       *     +集団
+            MOVE "P-050-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-050-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-050-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-050-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-050-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-050-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-050-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-050-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-050-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-050-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-050-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-050-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-050-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-050-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-050-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY QUOTES.
       *
@@ -304,48 +381,63 @@
        P-060. 
       *   英字
       *     +集団
+            MOVE "P-060-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-060-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-060-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-060-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-060-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-060-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-060-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-060-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-060-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-060-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-060-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-060-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-060-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-060-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-060-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-A
                                       R-ITEM BY QUOTES.
       *
@@ -353,48 +445,63 @@
        P-070. 
       *   ZONE整数
       *     +集団
+            MOVE "P-070-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-070-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-070-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-070-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-070-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-070-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-070-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-070-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-070-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-070-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-070-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-070-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-070-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-070-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-070-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE
                                       R-ITEM BY QUOTES.
       *
@@ -402,96 +509,126 @@
        P-080. 
       *   ZONE非整数
       *     +集団
+            MOVE "P-080-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-080-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-080-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-080-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-080-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-080-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-080-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-080-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-080-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-080-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-080-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-080-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-080-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-080-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-080-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-ZONE-DEC
                                       R-ITEM BY QUOTES.
       *
        P-090. 
       *   PACK整数
       *     +集団
+            MOVE "P-090-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-090-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-090-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-090-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-090-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-090-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-090-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-090-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-090-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-090-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-090-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-090-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-090-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-090-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-090-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK
                                       R-ITEM BY QUOTES.
       *
@@ -499,48 +636,63 @@
        P-100. 
       *   PACK非整数
       *     +集団
+            MOVE "P-100-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-100-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-100-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-100-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-100-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-100-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-100-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-100-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-100-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-100-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-100-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-100-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-100-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-100-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-100-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-PACK-DEC
                                       R-ITEM BY QUOTES.
       *
@@ -548,48 +700,63 @@
        P-110. 
       *   BIN整数
       *     +集団
+            MOVE "P-110-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-110-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-110-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-110-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-110-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-110-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-110-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-110-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-110-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-110-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-110-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-110-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-110-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-110-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-110-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN
                                       R-ITEM BY QUOTES.
       *
@@ -597,48 +764,63 @@
        P-120. 
       *   BIN非整数
       *     +集団
+            MOVE "P-120-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-120-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-120-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-120-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-120-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-120-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-120-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-120-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-120-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-120-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-120-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-120-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-120-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-120-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-120-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-BIN-DEC
                                       R-ITEM BY QUOTES.
       *
@@ -646,48 +828,63 @@
        P-130. 
       *   数字編集
       *     +集団
+            MOVE "P-130-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-130-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-130-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-130-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-130-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-130-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-130-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-130-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-130-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-130-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-130-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-130-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-130-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-130-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-130-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-NE
                                       R-ITEM BY QUOTES.
       *
@@ -695,96 +892,126 @@
        P-140. 
       *   日本語
       *     +集団
+            MOVE "P-140-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-140-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-140-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-140-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-140-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-140-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-140-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-140-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-140-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-140-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-140-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-140-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-140-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-140-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-140-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-G
                                       R-ITEM BY QUOTES.
       *
        P-150. 
       *   日本語編集
       *     +集団
+            MOVE "P-150-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-150-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-150-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-150-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-150-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-150-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-150-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-150-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-150-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-150-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-150-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-150-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-150-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-150-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-150-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY L-GE
                                       R-ITEM BY QUOTES.
       *
@@ -792,96 +1019,126 @@
        P-160. 
       *   日本語定数
       *     +集団
+            MOVE "P-160-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-160-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-160-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-160-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-160-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-160-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-160-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-160-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-160-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-160-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-160-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-160-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-160-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-160-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-160-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY "日本語"
                                       R-ITEM BY QUOTES.
       *
        P-170. 
       *   ALL 日本語定数
       *     +集団
+            MOVE "P-170-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-170-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-170-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-170-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-170-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-170-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-170-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-170-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-170-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-170-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-170-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-170-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-170-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-170-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-170-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY ==ALL "日本語"==
                                       R-ITEM BY QUOTES.
       *
@@ -889,53 +1146,68 @@
        P-170. 
       *   表意定数
       *     +集団
+            MOVE "P-170-01"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY W-R-GRP.
       *     +英字
+            MOVE "P-170-02"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-A.
       *     +英数字
+            MOVE "P-170-03"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-AN.
       *     +数字(ZONE整数)
+            MOVE "P-170-04"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-ZONE.
       *     +数字(ZONE非整数）
+            MOVE "P-170-05"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-ZONE-DEC.
       *     +数字(PACK整数)
+            MOVE "P-170-06"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-PACK.
       *     +数字(PACK非整数）
+            MOVE "P-170-07"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-PACK-DEC.
       *     +数字(BIN整数)
+            MOVE "P-170-08"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-BIN.
       *     +数字(BIN非整数）
+            MOVE "P-170-09"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-BIN-DEC.
       *     +数字(数字編集）
+            MOVE "P-170-10"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-NE.
       *     +日本語
+            MOVE "P-170-11"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-G.
       *     +日本語編集
+            MOVE "P-170-12"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY R-GE.
       *     +日本語定数
+            MOVE "P-170-13"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY "日本語".
       *     +ALL 日本語定数
+            MOVE "P-170-14"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY ==ALL "日本語"==.
       *     +表意定数
+            MOVE "P-170-15"        TO CASE-ID.
             COPY "IF_CHECK.cpy" REPLACING L-ITEM BY SPACES
                                       R-ITEM BY QUOTES.
       *
             DISPLAY "TEST END   (EX5-1-1A)".
-           ACCEPT OMIT-WK.
+           *>ACCEPT OMIT-WK.
            GOBACK
            .
 
