@@ -1,28 +1,130 @@
-001400 IDENTIFICATION    DIVISION.
-001500 PROGRAM-ID.       QA-99.
-001600*
-001700 ENVIRONMENT       DIVISION.
-001800 CONFIGURATION     SECTION.
-001900 OBJECT-COMPUTER.  PC.
-002300 INPUT-OUTPUT      SECTION.
-002400 FILE-CONTROL.
-003300*
-003400 DATA              DIVISION.
-005400*
-005500 WORKING-STORAGE        SECTION.
-000080 01  MONITOR-WORK.
-000200     03  M-MNT-DATA               PIC  N(52).
-       01  RS2-RECORD.
-          03  RS2-MNT-DATA              PIC  N(52).
-005600******************************************
-005700*   スタンダード　コーディング　ワーク   *
-005800******************************************
-006400*
-017500*
-017600 PROCEDURE         DIVISION.
-017700**************
-017800*  ﾚ ﾍﾞ ﾙ 1  *
-017900**************
-018000 100-RTN.
-000530     MOVE      M-MNT-DATA         TO        RS2-MNT-DATA.
-058100*
+001400 IDENTIFICATION    DIVISION.
+001500 PROGRAM-ID.       QA-99.
+001600*
+001700 ENVIRONMENT       DIVISION.
+001800 CONFIGURATION     SECTION.
+001900 OBJECT-COMPUTER.  PC.
+002300 INPUT-OUTPUT      SECTION.
+002400 FILE-CONTROL.
+002450     SELECT MNT-FILE      ASSIGN TO "QA99MNT"
+002460                          ORGANIZATION IS INDEXED
+002470                          ACCESS MODE IS DYNAMIC
+002480                          RECORD KEY IS F-MNT-KEY
+002490                          FILE STATUS IS W-MNT-FS.
+003300*
+003400 DATA              DIVISION.
+003410 FILE                    SECTION.
+003420 FD  MNT-FILE.
+003430 01  F-MNT-RECORD.
+003440     03  F-MNT-KBN                PIC  N(02).
+003450     03  F-MNT-KEY                PIC  N(10).
+003460     03  F-MNT-OLD                PIC  N(20).
+003470     03  F-MNT-NEW                PIC  N(20).
+005400*
+005500 WORKING-STORAGE        SECTION.
+005450 01  CASE-ID                      PIC X(10).
+005460 01  W-MNT-FS                     PIC  X(02).
+000080 01  MONITOR-WORK.
+000090*    保守トランザクション区分（ADD／CHG／DEL）
+000100     03  M-MNT-KBN                PIC  N(02).
+000110*    保守対象のキー（テストケースのCASE-ID相当）
+000120     03  M-MNT-KEY                PIC  N(10).
+000130*    変更前の値
+000140     03  M-MNT-OLD                PIC  N(20).
+000150*    変更後の値
+000160     03  M-MNT-NEW                PIC  N(20).
+000200 01  M-MNT-DATA  REDEFINES MONITOR-WORK    PIC  N(52).
+       01  RS2-RECORD.
+          03  RS2-MNT-KBN               PIC  N(02).
+          03  RS2-MNT-KEY               PIC  N(10).
+          03  RS2-MNT-OLD               PIC  N(20).
+          03  RS2-MNT-NEW               PIC  N(20).
+       01  RS2-MNT-DATA  REDEFINES RS2-RECORD     PIC  N(52).
+005600******************************************
+005700*   スタンダード　コーディング　ワーク   *
+005800******************************************
+006400*
+017500*
+017600 PROCEDURE         DIVISION.
+017700**************
+017800*  ﾚ ﾍﾞ ﾙ 1  *
+017900**************
+018000 100-RTN.
+000510     DISPLAY "TEST START (QA-99)".
+000520*    保守トランザクション一件分を丸ごと転記する
+000530     MOVE      M-MNT-DATA         TO        RS2-MNT-DATA.
+000540*    項目単位でも正しく転記できるかを確認する
+000550     PERFORM   200-RTN.
+000555*    保守トランザクションを実ファイルへOPEN／READ／WRITE／
+000556*    REWRITE／DELETEで反映できるかを確認する
+000557     PERFORM   300-RTN.
+000560     DISPLAY "TEST END   (QA-99)".
+000570     GOBACK.
+018100*
+018200**************
+018300*  ﾚ ﾍﾞ ﾙ 2  *
+018400**************
+018500 200-RTN.
+018600     MOVE "P-100-01"   TO CASE-ID.
+018700     MOVE "追加"       TO M-MNT-KBN.
+018800     MOVE "ケース１０００" TO M-MNT-KEY.
+018900     MOVE SPACE        TO M-MNT-OLD.
+019000     MOVE "あいうえお"  TO M-MNT-NEW.
+019100     MOVE M-MNT-KBN    TO RS2-MNT-KBN.
+019200     MOVE M-MNT-KEY    TO RS2-MNT-KEY.
+019300     MOVE M-MNT-OLD    TO RS2-MNT-OLD.
+019400     MOVE M-MNT-NEW    TO RS2-MNT-NEW.
+019500     IF RS2-MNT-KBN = "追加" AND RS2-MNT-NEW = "あいうえお"
+019600                              DISPLAY CASE-ID "OK"
+019700        ELSE                  DISPLAY CASE-ID "NG:" RS2-MNT-DATA
+019800     END-IF.
+019900*
+020000**************
+020100*  ﾚ ﾍﾞ ﾙ 2  *
+020200**************
+020300*    実ファイルQA99MNTに対してADD／変更／削除の一連を行う
+020400 300-RTN.
+020500     OPEN OUTPUT MNT-FILE.
+020600     MOVE "P-300-01"         TO CASE-ID.
+020700     MOVE "追加"             TO F-MNT-KBN.
+020800     MOVE "ケース２０００"   TO F-MNT-KEY.
+020900     MOVE SPACE              TO F-MNT-OLD.
+021000     MOVE "かきくけこ"       TO F-MNT-NEW.
+021100     WRITE F-MNT-RECORD.
+021200     IF W-MNT-FS = "00"
+021300                              DISPLAY CASE-ID "OK"
+021400        ELSE                  DISPLAY CASE-ID "NG:FS=" W-MNT-FS
+021500     END-IF.
+021600     CLOSE MNT-FILE.
+021700*
+021800     OPEN I-O MNT-FILE.
+021900     MOVE "P-300-02"         TO CASE-ID.
+022000     MOVE "ケース２０００"   TO F-MNT-KEY.
+022100     READ MNT-FILE
+022200         INVALID KEY         DISPLAY CASE-ID "NG:NOTFOUND"
+022300         NOT INVALID KEY     DISPLAY CASE-ID "OK"
+022400     END-READ.
+022500*
+022600     MOVE "P-300-03"         TO CASE-ID.
+022700     MOVE "変更"             TO F-MNT-KBN.
+022800     MOVE "かきくけこ"       TO F-MNT-OLD.
+022900     MOVE "さしすせそ"       TO F-MNT-NEW.
+023000     REWRITE F-MNT-RECORD
+023100         INVALID KEY         DISPLAY CASE-ID "NG:NOTFOUND"
+023200         NOT INVALID KEY     DISPLAY CASE-ID "OK"
+023300     END-REWRITE.
+023400*
+023500     MOVE "P-300-04"         TO CASE-ID.
+023600     DELETE MNT-FILE
+023700         INVALID KEY         DISPLAY CASE-ID "NG:NOTFOUND"
+023800         NOT INVALID KEY     DISPLAY CASE-ID "OK"
+023900     END-DELETE.
+024000*
+024100     MOVE "P-300-05"         TO CASE-ID.
+024200     READ MNT-FILE
+024300         INVALID KEY         DISPLAY CASE-ID "OK"
+024400         NOT INVALID KEY     DISPLAY CASE-ID "NG:STILLTHERE"
+024500     END-READ.
+024600     CLOSE MNT-FILE.
+024700     .
+058100*
