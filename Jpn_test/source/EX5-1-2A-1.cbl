@@ -0,0 +1,214 @@
+      ******************************************************************
+      *    テストケース：5-1-2A-1
+      *    プログラム名：条件名（88レベル）条件 網羅率レポート
+      *    処理概要　　：EX5-1-2A／EX5-1-2Bはケース11〜12のTHRU付き
+      *                  VALUE句で全角文字を含む一行が72バイトを超え、
+      *                  固定形式の継続規則に合わずコンパイルできない
+      *                  （EX5-1-2Bはさらにケース20・21の数字定数
+      *                  VALUE句を確認する専用プログラムでもある）。
+      *                  そのため、単純な定数一致・THRU範囲・ALL定数
+      *                  ・表意定数・長さ不一致、およびPERFORM UNTIL／
+      *                  EVALUATE WHEN／SEARCH WHENでの条件名参照を
+      *                  一行に収まる形で実際に動かし、種別ごとに
+      *                  集計する。ケース20・21（日本語項目に数字
+      *                  定数をVALUE指定するコンパイルエラー確認）は
+      *                  EX5-1-2B自身の役目なのでここでは扱わない。
+      *  --------------------------------------------------------------
+      *   対象：EX5-1-2A/EX5-1-2Bの88レベル条件名パターン
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           EX5-1-2A-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-26.
+       DATE-COMPILED.        2011-08-26.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  W-G.
+           05  A-01           PIC N(5).
+               88  C-01       VALUE "あああああ".
+           05  A-03           PIC N(1).
+               88  C-03       VALUE "０" THRU "９".
+           05  A-05           PIC N(5).
+               88  C-05       VALUE ALL "あいう".
+           05  A-06           PIC N(5).
+               88  C-06-1     VALUE SPACE.
+               88  C-06-4     VALUE HIGH-VALUE.
+           05  A-07           PIC N(5).
+               88  C-07       VALUE "あいう".
+       01  W-GE.
+           05  A-09           PIC N/N/N.
+               88  C-09       VALUE "あ／あ／あ".
+       01  A-17               PIC N(5).
+           88  C-17           VALUE HIGH-VALUE.
+       01  A-18               PIC N(5).
+           88  C-18-1         VALUE "１".
+           88  C-18-2         VALUE "２".
+           88  C-18-3         VALUE "３".
+       01  A-19-GRP.
+           05  A-19           OCCURS 50 INDEXED BY IDX-01.
+               10  A-19-1     PIC N(5).
+                   88  C-19-1 VALUE LOW-VALUE.
+               10  A-19-2     PIC X(5).
+      *
+      *   種別ごとに試したケース数と、OKになったケース数を積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 6.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(EX5-1-2A-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-500
+            PERFORM P-600
+            PERFORM P-900
+            DISPLAY "TEST END  (EX5-1-2A-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   種別１．定数一致／長さ不一致（EX5-1-2Aケース1・7相当）
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "LITERAL MATCH"    TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            MOVE "あああああ" TO A-01.
+            IF C-01 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+      *
+            MOVE "P-100-02"        TO CASE-ID.
+            MOVE "あいう"     TO A-07.
+            IF C-07 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+      *
+            MOVE "P-100-03"        TO CASE-ID.
+            MOVE "あ／あ／あ" TO A-09.
+            IF C-09 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+            .
+      *
+      *   種別２．THRU範囲（EX5-1-2Aケース3相当）
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "THRU RANGE"       TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            MOVE "６"         TO A-03.
+            IF C-03 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+      *
+            MOVE "P-200-02"        TO CASE-ID.
+            MOVE "Ａ"         TO A-03.
+            IF NOT C-03 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+            .
+      *
+      *   種別３．ALL定数／表意定数（EX5-1-2Aケース5・6相当）
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "ALL/FIGURATIVE"   TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            MOVE ALL "あいう"  TO A-05.
+            IF C-05 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+      *
+            MOVE "P-300-02"        TO CASE-ID.
+            MOVE SPACE         TO A-06.
+            IF C-06-1 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+      *
+            MOVE "P-300-03"        TO CASE-ID.
+            MOVE HIGH-VALUE    TO A-06.
+            IF C-06-4 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+            .
+      *
+      *   種別４．PERFORM UNTIL句での条件名参照
+      *          （EX5-1-2Aケース17相当）
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "PERFORM UNTIL"    TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-400-01"        TO CASE-ID.
+            MOVE HIGH-VALUE     TO A-17.
+            PERFORM P-400-LOOP UNTIL C-17.
+            IF A-17 = HIGH-VALUE
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+       P-400-LOOP.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG".
+            .
+      *
+      *   種別５．EVALUATE WHEN句での条件名参照
+      *          （EX5-1-2Aケース18相当）
+       P-500.
+            MOVE 5 TO W-COV-IDX.
+            MOVE "EVALUATE WHEN"    TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-500-01"        TO CASE-ID.
+            MOVE "３"            TO A-18.
+            EVALUATE TRUE
+              WHEN C-18-1           PERFORM P-920
+              WHEN C-18-2           PERFORM P-920
+              WHEN C-18-3           PERFORM P-910
+              WHEN OTHER            PERFORM P-920
+            END-EVALUATE.
+            .
+      *
+      *   種別６．SEARCH WHEN句での条件名参照
+      *          （EX5-1-2Aケース19相当）
+       P-600.
+            MOVE 6 TO W-COV-IDX.
+            MOVE "SEARCH WHEN"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-600-01"        TO CASE-ID.
+            MOVE "あああああ"      TO A-19-1(1).
+            MOVE "aaaaa"           TO A-19-2(1).
+            MOVE "わわわわわ"      TO A-19-1(2).
+            MOVE "wwwww"           TO A-19-2(2).
+            MOVE LOW-VALUE         TO A-19-1(3).
+            MOVE "xxxxx"           TO A-19-2(3).
+            SET IDX-01 TO 1.
+            SEARCH A-19 VARYING IDX-01
+                   AT END     PERFORM P-920
+                   WHEN C-19-1(IDX-01)
+                              PERFORM P-910
+            END-SEARCH.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG".
+            .
+      *
+      *   種別ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- 88-level condition-name coverage ----------".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 6.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
