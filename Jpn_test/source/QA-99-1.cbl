@@ -0,0 +1,323 @@
+      ******************************************************************
+      *    テストケース：99-1
+      *    プログラム名：テストケース目録・保守トランザクション処理
+      *    処理概要　　：QA-99のMONITOR-WORK（M-MNT-KBN／M-MNT-KEY／
+      *                  M-MNT-OLD／M-MNT-NEW）と同じ形の保守トラン
+      *                  ザクションを受け取り、QA-99と同じ考え方で
+      *                  テストケース目録ファイル（CAT-FILE、インデ
+      *                  ックス編成、キーはCAT-KEY）に対してADD
+      *                  （追加）／CHG（変更）／DEL（削除）を行う。
+      *                  QA-99自身の既存ケース（100-RTN）はM-MNT-KBN
+      *                  を引用符つきの定数「"追加"」へ直接比較して
+      *                  おり、この処理系のGnuCOBOLでは
+      *                  PIC N項目と、その宣言長にちょうど一致する
+      *                  長さの引用符定数との比較が正しく働かないため
+      *                  （国別項目どうしの比較や、宣言長と異なる
+      *                  長さの定数との比較は正しく働く）、現状NGに
+      *                  なる。本プログラムではこの制限を踏まえ、
+      *                  区分の判定はW-KBN-ADD／W-KBN-CHG／
+      *                  W-KBN-DELという参照用の項目どうしの比較で
+      *                  行い、引用符定数とは直接比較しない。
+      *                  目録の件数はキー走査ではなくW-CAT-COUNTで
+      *                  管理し、ADD／DELのたびに増減させる。
+      *  --------------------------------------------------------------
+      *   対象：QA-99のMONITOR-WORK（保守トランザクション）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-99-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-05.
+       DATE-COMPILED.        2011-09-05.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT CAT-FILE   ASSIGN TO "QA991CAT"
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS DYNAMIC
+                              RECORD KEY IS CAT-KEY
+                              FILE STATUS IS W-CAT-FS.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       FILE                  SECTION.
+       FD  CAT-FILE.
+       01  CAT-REC.
+           05  CAT-KEY        PIC  N(10).
+           05  CAT-DESC       PIC  N(20).
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  W-CAT-FS           PIC  X(02).
+      *
+      *   QA-99のMONITOR-WORKと同じ形の保守トランザクション。
+       01  MONITOR-WORK.
+           03  M-MNT-KBN      PIC  N(02).
+           03  M-MNT-KEY      PIC  N(10).
+           03  M-MNT-OLD      PIC  N(20).
+           03  M-MNT-NEW      PIC  N(20).
+      *
+      *   区分判定用の参照項目。M-MNT-KBNとは必ずこの項目どうしで
+      *   比較し、引用符定数とは直接比較しない。
+       01  W-KBN-ADD          PIC  N(02)    VALUE "追加".
+       01  W-KBN-CHG          PIC  N(02)    VALUE "変更".
+       01  W-KBN-DEL          PIC  N(02)    VALUE "削除".
+      *
+      *   目録ファイルを検索した結果、該当キーが見つかったかどうか。
+       01  W-CAT-COUNT        PIC  99       VALUE 0.
+       01  W-FOUND-SW         PIC  X        VALUE "N".
+           88  W-FOUND                      VALUE "Y".
+       01  W-APPLY-RESULT     PIC  X(11).
+      *
+      *   区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 6.
+               10  W-COV-NAME PIC X(16).
+               10  W-COV-RUN  PIC 99      VALUE 0.
+               10  W-COV-OK   PIC 99      VALUE 0.
+       01  W-COV-IDX          PIC 99      VALUE 1.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-99-1)".
+            PERFORM P-001-COV-INIT.
+            PERFORM P-050-SEED.
+            PERFORM P-100.
+            PERFORM P-200.
+            PERFORM P-300.
+            PERFORM P-400.
+            PERFORM P-500.
+            PERFORM P-600.
+            CLOSE CAT-FILE.
+            PERFORM P-900.
+            DISPLAY "TEST END  (QA-99-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   カバレッジ表の区分名をケースごとに仕込む。
+       P-001-COV-INIT.
+            MOVE "ADD-OK"          TO W-COV-NAME(1).
+            MOVE "ADD-DUPLICATE"   TO W-COV-NAME(2).
+            MOVE "CHG-OK"          TO W-COV-NAME(3).
+            MOVE "CHG-NOTFOUND"    TO W-COV-NAME(4).
+            MOVE "DEL-OK"          TO W-COV-NAME(5).
+            MOVE "DEL-NOTFOUND"    TO W-COV-NAME(6).
+            .
+      *
+      *   目録ファイルに既定の３件を仕込む（保守トランザクションの
+      *   出発点）。書き出した後はI-Oモードで開き直し、以降の
+      *   ADD／CHG／DELはすべて実ファイルに対して行う。
+       P-050-SEED.
+            MOVE 3              TO W-CAT-COUNT.
+            OPEN OUTPUT CAT-FILE.
+            MOVE "ケース１"     TO CAT-KEY.
+            MOVE "あいうえお"   TO CAT-DESC.
+            WRITE CAT-REC.
+            MOVE "ケース２"     TO CAT-KEY.
+            MOVE "かきくけこ"   TO CAT-DESC.
+            WRITE CAT-REC.
+            MOVE "ケース３"     TO CAT-KEY.
+            MOVE "さしすせそ"   TO CAT-DESC.
+            WRITE CAT-REC.
+            CLOSE CAT-FILE.
+            OPEN I-O CAT-FILE.
+            .
+      *
+      *   ケース1．新しいキーのADD（追加）は目録ファイルに一件増える。
+       P-100.
+            MOVE W-KBN-ADD        TO M-MNT-KBN.
+            MOVE "ケース４"       TO M-MNT-KEY.
+            MOVE SPACE            TO M-MNT-OLD.
+            MOVE "たちつてと"     TO M-MNT-NEW.
+            PERFORM P-800-APPLY-MNT.
+            MOVE "P-100-01"       TO CASE-ID.
+            MOVE 1                TO W-COV-IDX.
+            IF W-APPLY-RESULT = "ADDED" AND W-CAT-COUNT = 4
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   ケース2．既にある キーへのADDは重複として拒否され、
+      *            件数は増えない。
+       P-200.
+            MOVE W-KBN-ADD        TO M-MNT-KBN.
+            MOVE "ケース１"       TO M-MNT-KEY.
+            MOVE SPACE            TO M-MNT-OLD.
+            MOVE "ぬねのはひ"     TO M-MNT-NEW.
+            PERFORM P-800-APPLY-MNT.
+            MOVE "P-200-01"       TO CASE-ID.
+            MOVE 2                TO W-COV-IDX.
+            IF W-APPLY-RESULT = "DUPLICATE" AND W-CAT-COUNT = 4
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   ケース3．CHG（変更）は変更前の値が一致すれば
+      *            変更後の値に置き換わる。
+       P-300.
+            MOVE W-KBN-CHG        TO M-MNT-KBN.
+            MOVE "ケース２"       TO M-MNT-KEY.
+            MOVE "かきくけこ"     TO M-MNT-OLD.
+            MOVE "なにぬねの"     TO M-MNT-NEW.
+            PERFORM P-800-APPLY-MNT.
+            MOVE "P-300-01"       TO CASE-ID.
+            MOVE 3                TO W-COV-IDX.
+            IF W-APPLY-RESULT = "CHANGED"
+               AND CAT-DESC = "なにぬねの"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   ケース4．存在しないキーへのCHGは見つからない結果になる。
+       P-400.
+            MOVE W-KBN-CHG        TO M-MNT-KBN.
+            MOVE "ケース９"       TO M-MNT-KEY.
+            MOVE "かきくけこ"     TO M-MNT-OLD.
+            MOVE "なにぬねの"     TO M-MNT-NEW.
+            PERFORM P-800-APPLY-MNT.
+            MOVE "P-400-01"       TO CASE-ID.
+            MOVE 4                TO W-COV-IDX.
+            IF W-APPLY-RESULT = "NOTFOUND"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   ケース5．DEL（削除）は目録ファイルから一件減り、削除した
+      *            キーは以降のREADで見つからなくなる。
+       P-500.
+            MOVE W-KBN-DEL        TO M-MNT-KBN.
+            MOVE "ケース３"       TO M-MNT-KEY.
+            MOVE SPACE            TO M-MNT-OLD.
+            MOVE SPACE            TO M-MNT-NEW.
+            PERFORM P-800-APPLY-MNT.
+            MOVE "P-500-01"       TO CASE-ID.
+            MOVE 5                TO W-COV-IDX.
+            IF W-APPLY-RESULT = "DELETED" AND W-CAT-COUNT = 3
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   ケース6．存在しないキーへのDELも見つからない結果になる。
+       P-600.
+            MOVE W-KBN-DEL        TO M-MNT-KBN.
+            MOVE "ケース９"       TO M-MNT-KEY.
+            MOVE SPACE            TO M-MNT-OLD.
+            MOVE SPACE            TO M-MNT-NEW.
+            PERFORM P-800-APPLY-MNT.
+            MOVE "P-600-01"       TO CASE-ID.
+            MOVE 6                TO W-COV-IDX.
+            IF W-APPLY-RESULT = "NOTFOUND" AND W-CAT-COUNT = 3
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   MONITOR-WORKに仕込んだ一件の保守トランザクションを目録
+      *   ファイルへ適用し、結果をW-APPLY-RESULTへ返す。区分の判定は
+      *   M-MNT-KBNを引用符定数と直接比較せず、必ずW-KBN-ADD／CHG／
+      *   DELという参照項目どうしの比較で行う。該当キーの有無は
+      *   READ...INVALID KEYで判定するため、削除済みの行が後続の
+      *   判定に残ることはない。
+       P-800-APPLY-MNT.
+            MOVE "N"           TO W-FOUND-SW.
+            MOVE M-MNT-KEY     TO CAT-KEY.
+            READ CAT-FILE
+                 INVALID KEY     CONTINUE
+                 NOT INVALID KEY MOVE "Y" TO W-FOUND-SW
+            END-READ.
+            EVALUATE TRUE
+                WHEN M-MNT-KBN = W-KBN-ADD
+                     PERFORM P-810-APPLY-ADD
+                WHEN M-MNT-KBN = W-KBN-CHG
+                     PERFORM P-820-APPLY-CHG
+                WHEN M-MNT-KBN = W-KBN-DEL
+                     PERFORM P-830-APPLY-DEL
+                WHEN OTHER
+                     MOVE "BADKBN"    TO W-APPLY-RESULT
+            END-EVALUATE.
+            .
+      *
+      *   ADD：既にあるキーなら拒否、なければ一件書き出す。
+       P-810-APPLY-ADD.
+            IF W-FOUND
+               MOVE "DUPLICATE"  TO W-APPLY-RESULT
+            ELSE
+               MOVE M-MNT-KEY   TO CAT-KEY
+               MOVE M-MNT-NEW   TO CAT-DESC
+               WRITE CAT-REC
+               ADD 1 TO W-CAT-COUNT
+               MOVE "ADDED"     TO W-APPLY-RESULT
+            END-IF.
+            .
+      *
+      *   CHG：見つからなければNOTFOUND、見つかっても変更前の値が
+      *        一致しなければOLDMISMATCHとし、一致したときだけ
+      *        変更後の値に置き換えてREWRITEする。
+       P-820-APPLY-CHG.
+            IF NOT W-FOUND
+               MOVE "NOTFOUND"   TO W-APPLY-RESULT
+            ELSE
+               IF CAT-DESC = M-MNT-OLD
+                  MOVE M-MNT-NEW TO CAT-DESC
+                  REWRITE CAT-REC
+                  MOVE "CHANGED" TO W-APPLY-RESULT
+               ELSE
+                  MOVE "OLDMISMATCH" TO W-APPLY-RESULT
+               END-IF
+            END-IF.
+            .
+      *
+      *   DEL：見つからなければNOTFOUND、見つかれば現在位置の
+      *        レコードをDELETEし、件数を一件減らす。
+       P-830-APPLY-DEL.
+            IF NOT W-FOUND
+               MOVE "NOTFOUND"   TO W-APPLY-RESULT
+            ELSE
+               DELETE CAT-FILE
+               SUBTRACT 1 FROM W-CAT-COUNT
+               MOVE "DELETED"    TO W-APPLY-RESULT
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" W-APPLY-RESULT.
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- catalog maintenance coverage ----------".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 6.
+            DISPLAY "---------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
