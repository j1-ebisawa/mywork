@@ -0,0 +1,195 @@
+      ******************************************************************
+      *    テストケース：101
+      *    プログラム名：国別項目比較行列の共通化（副プログラム化）
+      *    処理概要　　：EX5-1-1E～GやQA-99-1などで同じ形の
+      *                  「IF 項目１ 演算子 項目２ DISPLAY OK／NG」が
+      *                  演算子の数だけコピー＆ペーストされている。
+      *                  比較そのものをQA-101-1という一本の副プログラム
+      *                  に切り出し、左辺・右辺の国別項目と演算子コード
+      *                  （EQ／NE／GT／LT／GE／LE）を渡すだけで判定結果
+      *                  が返るようにし、呼び出し側はどの演算子でも
+      *                  同じCALL文１つで済むようにする。
+      *  --------------------------------------------------------------
+      *   対象：国別項目どうしの比較ロジックの共通化（新規）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-101.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-08.
+       DATE-COMPILED.        2011-09-08.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+      *
+      *   副プログラムへ渡す比較材料。左右とも同じ幅（PIC N(20)）に
+      *   揃え、短い項目は右側を国別スペースで埋めた状態で渡す。
+       01  W-LEFT             PIC  N(20).
+       01  W-RIGHT            PIC  N(20).
+       01  W-OP               PIC  X(02).
+       01  W-RESULT           PIC  X(01).
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-101)".
+            PERFORM P-100.
+            PERFORM P-200.
+            PERFORM P-300.
+            PERFORM P-400.
+            PERFORM P-500.
+            PERFORM P-600.
+            DISPLAY "TEST END  (QA-101)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   ケース1．等しい国別項目どうしのEQ判定。
+       P-100.
+            MOVE "P-100-01"       TO CASE-ID.
+            MOVE "あいうえお"     TO W-LEFT.
+            MOVE "あいうえお"     TO W-RIGHT.
+            MOVE "EQ"             TO W-OP.
+            CALL "QA-101-1" USING BY REFERENCE W-LEFT W-RIGHT
+                                   W-OP W-RESULT.
+            IF W-RESULT = "Y"        DISPLAY CASE-ID "OK"
+               ELSE                  DISPLAY CASE-ID "NG"
+            END-IF.
+            .
+      *
+      *   ケース2．異なる国別項目どうしのNE判定。
+       P-200.
+            MOVE "P-200-01"       TO CASE-ID.
+            MOVE "あいうえお"     TO W-LEFT.
+            MOVE "かきくけこ"     TO W-RIGHT.
+            MOVE "NE"             TO W-OP.
+            CALL "QA-101-1" USING BY REFERENCE W-LEFT W-RIGHT
+                                   W-OP W-RESULT.
+            IF W-RESULT = "Y"        DISPLAY CASE-ID "OK"
+               ELSE                  DISPLAY CASE-ID "NG"
+            END-IF.
+            .
+      *
+      *   ケース3．五十音順で後ろにある方が大きいことを示すGT判定。
+       P-300.
+            MOVE "P-300-01"       TO CASE-ID.
+            MOVE "たちつてと"     TO W-LEFT.
+            MOVE "あいうえお"     TO W-RIGHT.
+            MOVE "GT"             TO W-OP.
+            CALL "QA-101-1" USING BY REFERENCE W-LEFT W-RIGHT
+                                   W-OP W-RESULT.
+            IF W-RESULT = "Y"        DISPLAY CASE-ID "OK"
+               ELSE                  DISPLAY CASE-ID "NG"
+            END-IF.
+            .
+      *
+      *   ケース4．五十音順で手前にある方が小さいことを示すLT判定。
+       P-400.
+            MOVE "P-400-01"       TO CASE-ID.
+            MOVE "あいうえお"     TO W-LEFT.
+            MOVE "たちつてと"     TO W-RIGHT.
+            MOVE "LT"             TO W-OP.
+            CALL "QA-101-1" USING BY REFERENCE W-LEFT W-RIGHT
+                                   W-OP W-RESULT.
+            IF W-RESULT = "Y"        DISPLAY CASE-ID "OK"
+               ELSE                  DISPLAY CASE-ID "NG"
+            END-IF.
+            .
+      *
+      *   ケース5．等しい項目どうしのGE判定（等しい場合もYとなる）。
+       P-500.
+            MOVE "P-500-01"       TO CASE-ID.
+            MOVE "さしすせそ"     TO W-LEFT.
+            MOVE "さしすせそ"     TO W-RIGHT.
+            MOVE "GE"             TO W-OP.
+            CALL "QA-101-1" USING BY REFERENCE W-LEFT W-RIGHT
+                                   W-OP W-RESULT.
+            IF W-RESULT = "Y"        DISPLAY CASE-ID "OK"
+               ELSE                  DISPLAY CASE-ID "NG"
+            END-IF.
+            .
+      *
+      *   ケース6．手前にある方のLE判定（等しくない場合もYとなる）。
+       P-600.
+            MOVE "P-600-01"       TO CASE-ID.
+            MOVE "かきくけこ"     TO W-LEFT.
+            MOVE "さしすせそ"     TO W-RIGHT.
+            MOVE "LE"             TO W-OP.
+            CALL "QA-101-1" USING BY REFERENCE W-LEFT W-RIGHT
+                                   W-OP W-RESULT.
+            IF W-RESULT = "Y"        DISPLAY CASE-ID "OK"
+               ELSE                  DISPLAY CASE-ID "NG"
+            END-IF.
+            .
+       END PROGRAM QA-101.
+      ******************************************************************
+      *    プログラム名：QA-101-1（国別項目比較行列の共通ルーチン）
+      *    処理概要　　：左辺・右辺の国別項目と演算子コード（EQ／NE／
+      *                  GT／LT／GE／LE）を受け取り、該当する演算子で
+      *                  両者を比較した結果をY（成立）／N（不成立）で
+      *                  返す。呼び出し側は演算子ごとにIF文を書き分け
+      *                  なくてよい。
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-101-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-08.
+       DATE-COMPILED.        2011-09-08.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       LINKAGE               SECTION.
+       01  L-LEFT             PIC  N(20).
+       01  L-RIGHT            PIC  N(20).
+       01  L-OP               PIC  X(02).
+       01  L-RESULT           PIC  X(01).
+      ******************************************************************
+       PROCEDURE             DIVISION USING L-LEFT L-RIGHT
+                                             L-OP L-RESULT.
+      ******************************************************************
+       P-010.
+            MOVE "N"           TO L-RESULT.
+            EVALUATE L-OP
+                WHEN "EQ"
+                     IF L-LEFT = L-RIGHT
+                           MOVE "Y"       TO L-RESULT
+                     END-IF
+                WHEN "NE"
+                     IF L-LEFT NOT = L-RIGHT
+                           MOVE "Y"       TO L-RESULT
+                     END-IF
+                WHEN "GT"
+                     IF L-LEFT > L-RIGHT
+                           MOVE "Y"       TO L-RESULT
+                     END-IF
+                WHEN "LT"
+                     IF L-LEFT < L-RIGHT
+                           MOVE "Y"       TO L-RESULT
+                     END-IF
+                WHEN "GE"
+                     IF L-LEFT NOT < L-RIGHT
+                           MOVE "Y"       TO L-RESULT
+                     END-IF
+                WHEN "LE"
+                     IF L-LEFT NOT > L-RIGHT
+                           MOVE "Y"       TO L-RESULT
+                     END-IF
+                WHEN OTHER
+                     MOVE "N"             TO L-RESULT
+            END-EVALUATE.
+            GOBACK
+            .
+       END PROGRAM QA-101-1.
