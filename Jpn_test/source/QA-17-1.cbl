@@ -0,0 +1,162 @@
+      ******************************************************************
+      *    テストケース：17-1
+      *    プログラム名：固定長PIC X／PIC N 相互運用 検証表
+      *    処理概要　　：QA-17はPIC X(30)とPIC N(05)／PIC N(10)という
+      *                  異なる区分・異なる長さの項目どうしを比較して
+      *                  いるが、VALUE句のリテラルが文字化けしており
+      *                  （ベースラインから変更されていない既存の
+      *                  欠陥）、期待どおりの内容で比較できていない。
+      *                  本プログラムはQA-17と同じ「区分も長さも違う
+      *                  項目どうしの比較」という観点を、文字化けして
+      *                  いないリテラルで再現し、短い方の項目が比較時
+      *                  に空白で補われて長い方と比較される、という
+      *                  固定長項目どうしの比較規則がPIC X同士・PIC N
+      *                  同士・PIC XとPIC Nの間でどう働くかを確認する。
+      *                  あわせて、PIC N項目同士の比較は全角文字でも
+      *                  正しく行えるが、PIC N項目とリテラルを直接
+      *                  比較するとこの処理系の既知の制限（国別文字
+      *                  の変換処理が未完成）により一致しないことも
+      *                  併せて確認する。
+      *  --------------------------------------------------------------
+      *   対象：QA-17のPIC X(30)／PIC N(05)／PIC N(10)の長さ違い比較
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-17-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-28.
+       DATE-COMPILED.        2011-08-28.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+      *
+      *   区分１．PIC X同士、長さだけが違う（半角文字）
+       01  X-05     PIC X(05) VALUE "ABC".
+       01  X-20     PIC X(20) VALUE "ABC".
+      *
+      *   区分２．PIC N同士、長さだけが違う（全角文字）
+       01  N-05     PIC N(05) VALUE "あいう".
+       01  N-10     PIC N(10) VALUE "あいう".
+      *
+      *   区分３．QA-17と同じ、PIC X(30)とPIC N(05)／PIC N(10)
+       01  BIG-X30  PIC X(30) VALUE "ABCDE".
+       01  SML-N05  PIC N(05) VALUE "ABCDE".
+       01  SML-N10  PIC N(10) VALUE "ABCDE".
+      *
+      *   区分４．PIC N項目とリテラルを直接比較する場合の制限確認
+      *          （リテラルの長さがPICTUREの桁数ときっちり一致する
+      *          場合に限って一致しなくなる）
+       01  N-KANA   PIC N(05) VALUE "あいうえお".
+      *
+      *   区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 4.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-17-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-900
+            DISPLAY "TEST END  (QA-17-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．短いPIC Xは比較時に空白で補われ、長いPIC Xと等しい
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "FIXED-X-LEN"         TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            IF X-05 = X-20
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．PIC N同士であれば、長さが違っても全角文字のまま
+      *          正しく比較できる
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "FIXED-N-LEN"         TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            IF N-05 = N-10
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．PIC XとPIC Nのあいだでも、長さが違っても（半角範囲の
+      *          内容であれば）補われて比較できる（QA-17ケース1・2相当）
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "X-N CROSS-LEN"       TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            IF BIG-X30 = SML-N05
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+      *
+            MOVE "P-300-02"        TO CASE-ID.
+            IF BIG-X30 = SML-N10
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分４．PIC N項目とリテラルを直接比較すると、変換処理が
+      *          未完成なこの処理系では一致しない（既知の制限）
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "N-LITERAL LIMIT"     TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-400-01"        TO CASE-ID.
+            IF N-KANA = "あいうえお"
+                  PERFORM P-920
+            ELSE  PERFORM P-910
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG".
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- Fixed/variable-length X/N interop coverage ".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 4.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
