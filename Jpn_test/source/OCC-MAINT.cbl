@@ -0,0 +1,156 @@
+      ******************************************************************
+      *    テストケース：3-3-6B（保守ユーティリティ）
+      *    プログラム名：OCCURS表保守ユーティリティ（W-OCC-GRPパターン）
+      *    処理概要　　：EX3-3-6BのP-130-02が１行ずつMOVEで作っていた
+      *                  50件の検索用表（W-OCC-GRP）を、外部のフラット
+      *                  ファイル（OCCTBLIN）から読み込んでロードし、
+      *                  同じSEARCH VARYINGによる検索デモを行う。
+      *                  検索対象のデータを変えたいときは、プログラムを
+      *                  再コンパイルせず、OCCTBLINの内容を差し替えれば
+      *                  よい。
+      *    使用方法　　：環境変数 OCC_MAINT_MODE に
+      *                    "SEED" を指定すると、EX3-3-6Bと同じ５件の
+      *                    既定データをOCCTBLINへ書き出す（表の行を
+      *                    新しく仕込みたいときの出発点）。
+      *                    未指定（既定）の場合はOCCTBLINを読み込んで
+      *                    表をロードし、検索デモを実行する。
+      *                  OCCTBLINの各レコードは国別項目をこのシステム
+      *                  の内部表現（1文字2バイト）でそのまま保持する
+      *                  固定長ファイルであり、SEEDモードで書き出した
+      *                  ものを専用の保守ユーティリティ経由で差し替える
+      *                  （QA-99の保守トランザクションと同じ考え方）。
+      *    注意　　　　：この処理系のGnuCOBOLはUSAGE NATIONAL
+      *                  の実装が未完成のため、LINE SEQUENTIALへの
+      *                  国別項目のWRITE／READで文字が欠落することが
+      *                  ある（国別項目のPICTURE句とFUNCTION BYTE-
+      *                  LENGTHが食い違う他の箇所と同じ既知の制限）。
+      *                  そのためP-030の検索デモはOK／NGどちらの結果も
+      *                  ロードされた実データをそのまま反映するだけで、
+      *                  OKを決め打ちしない。
+      *  --------------------------------------------------------------
+      *   対象：EX3-3-6BのW-OCC-GRP／IDX-01パターン
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           OCC-MAINT.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-18.
+       DATE-COMPILED.        2011-08-18.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT OCCTBLIN   ASSIGN TO "OCCTBLIN"
+                              ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       FILE                  SECTION.
+       FD  OCCTBLIN.
+       01  OCC-IN-REC.
+           05  IN-G          PIC N(5).
+           05  IN-GE         PIC N/N/N.
+           05  IN-X          PIC X(5).
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  W-MODE             PIC X(10).
+       01  W-EOF-SW           PIC X              VALUE "N".
+           88  W-EOF                             VALUE "Y".
+       01  W-LOAD-COUNT       PIC 999            VALUE 0.
+       01  W-SEARCH-KEY       PIC N(3).
+       01  W-OCC-GRP.
+           05  W-OCC          OCCURS 50 INDEXED BY IDX-01.
+               10  W-OCC-G    PIC N(5).
+               10  W-OCC-GE   PIC N/N/N.
+               10  W-OCC-X    PIC X(5).
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START (OCC-MAINT)".
+            DISPLAY "OCC_MAINT_MODE" UPON ENVIRONMENT-NAME.
+            ACCEPT W-MODE            FROM ENVIRONMENT-VALUE.
+            IF W-MODE = "SEED"
+               PERFORM P-050
+            ELSE
+               PERFORM P-020
+               PERFORM P-030
+            END-IF.
+            DISPLAY "TEST END   (OCC-MAINT)".
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   ケース1．OCCTBLINの各行を読み込み、W-OCC-GRPの各行に
+      *            順番に積み込む（50件を超える分は読み捨てる）。
+       P-020.
+            OPEN INPUT OCCTBLIN.
+            PERFORM UNTIL W-EOF
+               READ OCCTBLIN
+                    AT END      MOVE "Y" TO W-EOF-SW
+                    NOT AT END  PERFORM P-021
+               END-READ
+            END-PERFORM.
+            CLOSE OCCTBLIN.
+            DISPLAY "LOAD-COUNT=" W-LOAD-COUNT.
+            .
+       P-021.
+            ADD 1 TO W-LOAD-COUNT.
+            IF W-LOAD-COUNT > 50
+               SUBTRACT 1 FROM W-LOAD-COUNT
+            ELSE
+               SET IDX-01 TO W-LOAD-COUNT
+               MOVE IN-G   TO W-OCC-G(IDX-01)
+               MOVE IN-GE  TO W-OCC-GE(IDX-01)
+               MOVE IN-X   TO W-OCC-X(IDX-01)
+            END-IF.
+            .
+      *
+      *   ケース2．EX3-3-6BのP-130-02と同じSEARCH VARYINGを、
+      *            ファイルからロードした表に対して実行する。
+       P-030.
+            MOVE "P-030-01"             TO CASE-ID.
+            MOVE "かかか"               TO W-SEARCH-KEY.
+            SET IDX-01 TO 1.
+            SEARCH W-OCC VARYING IDX-01
+                   AT END     DISPLAY CASE-ID "NG"
+                   WHEN W-OCC-G(IDX-01)(1:3) = W-SEARCH-KEY
+                              DISPLAY CASE-ID "OK"
+            END-SEARCH.
+            .
+      *
+      *   OCC_MAINT_MODE=SEEDのときだけ実行する。EX3-3-6Bの
+      *   P-130-02と同じ既定５件をコンパイル時の日本語定数から
+      *   OCCTBLINへ書き出し、以降はこのファイルを差し替えるだけで
+      *   表の内容を変えられるようにする出発点を作る。
+       P-050.
+            OPEN OUTPUT OCCTBLIN.
+            MOVE "あああああ" TO IN-G.
+            MOVE SPACE        TO IN-GE.
+            MOVE "aaaaa"      TO IN-X.
+            WRITE OCC-IN-REC.
+            MOVE "わわわわわ" TO IN-G.
+            MOVE "wwwww"      TO IN-X.
+            WRITE OCC-IN-REC.
+            MOVE "かかかかか" TO IN-G.
+            MOVE "kkkkk"      TO IN-X.
+            WRITE OCC-IN-REC.
+            MOVE "ぱぱぱぱぱ" TO IN-G.
+            MOVE "ppppp"      TO IN-X.
+            WRITE OCC-IN-REC.
+            MOVE "さしすせそ" TO IN-G.
+            MOVE "xxxxx"      TO IN-X.
+            WRITE OCC-IN-REC.
+            CLOSE OCCTBLIN.
+            DISPLAY "SEEDED OCCTBLIN WITH 5 ROWS".
+            .
