@@ -0,0 +1,173 @@
+      ******************************************************************
+      *    テストケース：43-1
+      *    プログラム名：OCCURS DEPENDING ON 境界値網羅テスト
+      *    処理概要　　：QA-43はGRP-01-4(OCCURS 0 TO 10 DEPENDING ON
+      *                  GRP-01-3)とGRP-03-4(OCCURS 1 TO 10 DEPENDING
+      *                  ON GRP-03-3)のどちらも、従属項目を最小値
+      *                  （境界外の0を含む）にした一ケースずつしか
+      *                  確認していない。本プログラムは両テーブルの
+      *                  最小値・最大値・中間値・範囲外（上限超過／
+      *                  下限未満）それぞれについて、FUNCTION LENGTH
+      *                  と実際の要素アクセス（最終要素への読み書き）
+      *                  が想定どおりかを確認し、種別ごとに集計する。
+      *  --------------------------------------------------------------
+      *   対象：QA-43のGRP-01-4／GRP-03-4（OCCURS DEPENDING ON）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-43-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-24.
+       DATE-COMPILED.        2011-08-24.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  W-LENG             PIC S9(5).
+      *
+       01  GRP-03.
+           05  GRP-03-1       PIC X(5).
+           05  GRP-03-2       PIC A(5).
+           05  GRP-03-3       PIC 9(5).
+           05  GRP-03-4       PIC N(5)  OCCURS 1 TO 10
+                                   DEPENDING ON GRP-03-3.
+       01  GRP-01.
+           05  GRP-01-1       PIC X(5).
+           05  GRP-01-2       PIC A(5).
+           05  GRP-01-3       PIC 9(5).
+           05  GRP-01-4       PIC N(5)  OCCURS 0 TO 10
+                                   DEPENDING ON GRP-01-3.
+      *
+      *   境界区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 4.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-43-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-900
+            DISPLAY "TEST END  (QA-43-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．GRP-01-4（OCCURS 0 TO 10）の最小値・最大値
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "GRP-01 MIN/MAX"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            MOVE 0 TO GRP-01-3.
+            MOVE FUNCTION LENGTH(GRP-01) TO W-LENG.
+            IF W-LENG = 15 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+      *
+            MOVE "P-100-02"        TO CASE-ID.
+            MOVE 10 TO GRP-01-3.
+            MOVE FUNCTION LENGTH(GRP-01) TO W-LENG.
+            IF W-LENG = 115 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+      *
+            MOVE "P-100-03"        TO CASE-ID.
+            MOVE 1 TO GRP-01-3.
+            MOVE "さしすせそ" TO GRP-01-4(1).
+            IF GRP-01-4(GRP-01-3) = "さしすせそ"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．GRP-01-4の中間値
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "GRP-01 MID"          TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            MOVE 5 TO GRP-01-3.
+            MOVE FUNCTION LENGTH(GRP-01) TO W-LENG.
+            IF W-LENG = 65 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+      *
+            MOVE "P-200-02"        TO CASE-ID.
+            MOVE "たちつてと" TO GRP-01-4(5).
+            IF GRP-01-4(GRP-01-3) = "たちつてと"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．GRP-03-4（OCCURS 1 TO 10）の最小値・最大値
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "GRP-03 MIN/MAX"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            MOVE 1 TO GRP-03-3.
+            MOVE FUNCTION LENGTH(GRP-03) TO W-LENG.
+            IF W-LENG = 25 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+      *
+            MOVE "P-300-02"        TO CASE-ID.
+            MOVE 10 TO GRP-03-3.
+            MOVE FUNCTION LENGTH(GRP-03) TO W-LENG.
+            IF W-LENG = 115 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+            .
+      *
+      *   区分４．範囲外の値（下限未満・上限超過）を与えた場合に
+      *          何が起きるかを確認する。COBOL規格上は未定義領域の
+      *          動作だが、この処理系は宣言されたOCCURS範囲を実行時
+      *          に強制せず、従属項目の生値をそのまま要素数として
+      *          使うことを確認済みなので、その挙動を期待値として
+      *          固定し、将来の処理系変更を検知できるようにする。
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "OUT-OF-RANGE"        TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-400-01"        TO CASE-ID.
+            MOVE 0 TO GRP-03-3.
+            MOVE FUNCTION LENGTH(GRP-03) TO W-LENG.
+            IF W-LENG = 15 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+      *
+            MOVE "P-400-02"        TO CASE-ID.
+            MOVE 11 TO GRP-01-3.
+            MOVE FUNCTION LENGTH(GRP-01) TO W-LENG.
+            IF W-LENG = 125 PERFORM P-910 ELSE PERFORM P-920 END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG:" W-LENG.
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- OCCURS DEPENDING ON boundary coverage -----".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 4.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
