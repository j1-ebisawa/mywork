@@ -0,0 +1,131 @@
+      ******************************************************************
+      *    テストケース：100
+      *    プログラム名：国別項目（PIC N）の並び替え順序検証
+      *    処理概要　　：ひらがな・カタカナ・漢字・全角英数字・ASCII
+      *                  文字列を取り混ぜたPIC N項目の表を、COBOLの
+      *                  SORT文（表に対する内部整列）で実際に並び替え、
+      *                  結果が単調に大きくなっていること、および
+      *                  この処理系の照合順序で求まる既定の並びと
+      *                  一致していることを確かめる。EX5-1-1F／
+      *                  EX5-1-1F-1やEX5-1-1E-1で確認済みの二項目
+      *                  どうしの大小比較を土台に、複数要素かつ複数の
+      *                  文字種を含む表全体を実際に並び替えた結果が
+      *                  期待どおりの並びになるかまで踏み込む。
+      *  --------------------------------------------------------------
+      *   対象：PIC N項目OCCURS表の整列（新規）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-100.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-07.
+       DATE-COMPILED.        2011-09-07.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+      *
+      *   並び替え対象の表。ひらがな・カタカナ・漢字・全角英数字・
+      *   ASCII文字列を取り混ぜ、あらかじめ既定の並びを崩した順で
+      *   仕込む。
+       01  SORT-TABLE.
+           05  SORT-ENT       OCCURS 8 INDEXED BY S-IDX.
+               10  SORT-KEY   PIC  N(05).
+      *
+      *   SORT文で並び替えた後に一致しているべき期待値表（この処理系の
+      *   既定の照合順序どおりの並び）。
+       01  EXPECT-TABLE.
+           05  EXPECT-ENT     OCCURS 8.
+               10  EXPECT-KEY PIC  N(05).
+      *
+       01  W-I                PIC 99.
+       01  W-MATCH-SW         PIC X         VALUE "Y".
+           88  W-ALL-MATCH                  VALUE "Y".
+       01  W-ORDER-SW         PIC X         VALUE "Y".
+           88  W-IN-ORDER                   VALUE "Y".
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-100)".
+            PERFORM P-050-SEED.
+            PERFORM P-100-SORT.
+            PERFORM P-200.
+            PERFORM P-300.
+            DISPLAY "TEST END  (QA-100)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   並び替え前の表（文字種を取り混ぜ、既定の並びをわざと崩した
+      *   順）と、並び替え後に一致しているべき表（この処理系の既定の
+      *   照合順序どおりの並び）を仕込む。
+       P-050-SEED.
+            MOVE "日本語基盤" TO SORT-KEY(1).
+            MOVE "たちつてと" TO SORT-KEY(2).
+            MOVE "Ａ１２３４" TO SORT-KEY(3).
+            MOVE "アイウエオ" TO SORT-KEY(4).
+            MOVE "一二三四五" TO SORT-KEY(5).
+            MOVE "ABCDE"      TO SORT-KEY(6).
+            MOVE "なにぬねの" TO SORT-KEY(7).
+            MOVE "カキクケコ" TO SORT-KEY(8).
+      *
+            MOVE "ABCDE"      TO EXPECT-KEY(1).
+            MOVE "たちつてと" TO EXPECT-KEY(2).
+            MOVE "なにぬねの" TO EXPECT-KEY(3).
+            MOVE "アイウエオ" TO EXPECT-KEY(4).
+            MOVE "カキクケコ" TO EXPECT-KEY(5).
+            MOVE "一二三四五" TO EXPECT-KEY(6).
+            MOVE "日本語基盤" TO EXPECT-KEY(7).
+            MOVE "Ａ１２３４" TO EXPECT-KEY(8).
+            .
+      *
+      *   表に対するCOBOLのSORT文による昇順整列。
+       P-100-SORT.
+            SORT SORT-ENT ASCENDING KEY SORT-KEY.
+            .
+      *
+      *   ケース1．整列結果が単調に大きくなっている（＝隣り合う要素が
+      *   どこも逆転していない）ことを確かめる。
+       P-200.
+            MOVE "P-200-01"       TO CASE-ID.
+            PERFORM P-210-CHECK-ADJ
+                    VARYING W-I FROM 1 BY 1 UNTIL W-I > 7.
+            IF W-IN-ORDER            DISPLAY CASE-ID "OK"
+               ELSE                  DISPLAY CASE-ID "NG"
+            END-IF.
+            .
+      *
+       P-210-CHECK-ADJ.
+            IF SORT-KEY(W-I) > SORT-KEY(W-I + 1)
+                  MOVE "N"            TO W-ORDER-SW
+            END-IF.
+            .
+      *
+      *   ケース2．整列結果が期待どおりの並び（EXPECT-TABLE）と
+      *   要素ごとに完全一致していることを確かめる。
+       P-300.
+            MOVE "P-300-01"       TO CASE-ID.
+            PERFORM P-310-CHECK-EQ
+                    VARYING W-I FROM 1 BY 1 UNTIL W-I > 8.
+            IF W-ALL-MATCH           DISPLAY CASE-ID "OK"
+               ELSE                  DISPLAY CASE-ID "NG"
+            END-IF.
+            .
+      *
+       P-310-CHECK-EQ.
+            IF SORT-KEY(W-I) NOT = EXPECT-KEY(W-I)
+                  MOVE "N"            TO W-MATCH-SW
+            END-IF.
+            .
