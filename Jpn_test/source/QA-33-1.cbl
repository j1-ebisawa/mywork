@@ -0,0 +1,170 @@
+      ******************************************************************
+      *    テストケース：33-1
+      *    プログラム名：PICTURE区分／VALUE句不整合 診断表
+      *    処理概要　　：QA-33はPICTURE区分と食い違うVALUE句（英字項目
+      *                  に数字を与える、数字項目に数字以外を与える、
+      *                  編集項目にVALUE句で編集記号を反映させずに
+      *                  与える、等）を並べ、他製品のコンパイラが
+      *                  どう診断するかをコメントで書き残すだけの
+      *                  プログラムで、OK/NGの判定を一切行っていない
+      *                  （DISPLAYのみで終わり、実行してもSKIPして
+      *                  構わない形のまま）。本プログラムはQA-33と
+      *                  同じ食い違いの形を、文字化けしていない
+      *                  リテラルで再現し、実際に初期化された内容が
+      *                  どうなるかを具体的な期待値として確認する。
+      *                  あわせて、数値項目へ引用符付きの数字リテラル
+      *                  を与えた場合と、引用符なしの数値リテラルを
+      *                  与えた場合とで、VALUE句の初期化結果が異なる
+      *                  （前者は左詰めの生バイトコピー、後者は正しく
+      *                  右詰めのゼロ埋め）ことも併せて確認する。
+      *  --------------------------------------------------------------
+      *   対象：QA-33のPICTURE区分とVALUE句の不整合パターン
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-33-1.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-27.
+       DATE-COMPILED.        2011-08-27.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+      *
+       01  A-01     PIC AAA   VALUE "123".
+       01  A-02     PIC AAA   VALUE "A".
+       01  N-QUOTE  PIC 999   VALUE "1".
+       01  N-QUOTE-X REDEFINES N-QUOTE PIC X(3).
+       01  N-ALPHA  PIC 999   VALUE "A".
+       01  N-ALPHA-X REDEFINES N-ALPHA PIC X(3).
+       01  N-LIT    PIC 999   VALUE 1.
+       01  N-LIT-X  REDEFINES N-LIT PIC X(3).
+       01  N-EDIT   PIC --9.9 VALUE "12".
+      *
+      *   区分ごとに試したケース数と、想定どおりだったケース数を
+      *   積み上げる。
+       01  W-COV-TABLE.
+           05  W-COV-ENT      OCCURS 5.
+               10  W-COV-NAME PIC X(24).
+               10  W-COV-RUN  PIC 99        VALUE 0.
+               10  W-COV-OK   PIC 99        VALUE 0.
+       01  W-COV-IDX          PIC 99        VALUE 0.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TEST START(QA-33-1)".
+            PERFORM P-100
+            PERFORM P-200
+            PERFORM P-300
+            PERFORM P-400
+            PERFORM P-500
+            PERFORM P-900
+            DISPLAY "TEST END  (QA-33-1)"
+            *>ACCEPT OMIT-WK.
+            GOBACK
+            .
+      *
+      *   区分１．英字項目に数字のVALUE（QA-33ケース1相当）。
+      *          生の値がそのまま格納され、IS ALPHABETICは偽になる。
+       P-100.
+            MOVE 1 TO W-COV-IDX.
+            MOVE "ALPHA-OVERSIZE"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-100-01"        TO CASE-ID.
+            IF A-01 = "123" AND A-01 IS NOT ALPHABETIC
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分２．英字項目に桁数が足りないVALUE（QA-33ケース1-2相当）。
+      *          残りの桁は空白で埋められる。
+       P-200.
+            MOVE 2 TO W-COV-IDX.
+            MOVE "ALPHA-SHORT"         TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-200-01"        TO CASE-ID.
+            IF A-02 = "A  " AND A-02 IS ALPHABETIC
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分３．数字項目へ引用符付きの数字リテラルを与えた場合
+      *          （QA-33ケース3相当）。数値として右詰めゼロ埋めは
+      *          行われず、左詰めの生バイトコピーになる（REDEFINESの
+      *          英数字側で生バイトを確認する。N-QUOTEをそのまま数字
+      *          として比較したりDISPLAYしたりすると、この処理系は
+      *          生バイトとは別の右詰め済みの値に読み替えて見せる
+      *          ため、比較には使えない）。
+       P-300.
+            MOVE 3 TO W-COV-IDX.
+            MOVE "NUMERIC-QUOTED"      TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-300-01"        TO CASE-ID.
+            IF N-QUOTE-X = "1  "
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分４．数字項目へ数字以外の文字を含むVALUEを与えた場合。
+      *          区分３と同じ生バイトコピーが起こる。引用符なしの
+      *          数値リテラルであれば、N-LITのように正しく右詰め
+      *          ゼロ埋めされる。
+       P-400.
+            MOVE 4 TO W-COV-IDX.
+            MOVE "NUMERIC-NONDIGIT"    TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-400-01"        TO CASE-ID.
+            IF N-ALPHA-X = "A  " AND N-LIT-X = "001"
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   区分５．編集項目へのVALUE句（QA-33ケース4相当）。
+      *          実行時のMOVEとは異なり、VALUE句の初期化では編集記号
+      *          は反映されず、生のリテラルがそのまま左詰めで入る。
+       P-500.
+            MOVE 5 TO W-COV-IDX.
+            MOVE "EDITED-VALUE"        TO W-COV-NAME(W-COV-IDX).
+            MOVE "P-500-01"        TO CASE-ID.
+            IF N-EDIT = "12   "
+                  PERFORM P-910
+            ELSE  PERFORM P-920
+            END-IF.
+            .
+      *
+      *   一ケースの結果をOKとして処理する。
+       P-910.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            ADD 1 TO W-COV-OK(W-COV-IDX).
+            DISPLAY CASE-ID "OK".
+            .
+      *
+      *   一ケースの結果をNGとして処理する。
+       P-920.
+            ADD 1 TO W-COV-RUN(W-COV-IDX).
+            DISPLAY CASE-ID "NG".
+            .
+      *
+      *   区分ごとの実行数／成功数を一覧表示する。
+       P-900.
+            DISPLAY "---- PICTURE-class/VALUE mismatch coverage -----".
+            PERFORM P-901 VARYING W-COV-IDX FROM 1 BY 1
+                    UNTIL W-COV-IDX > 5.
+            DISPLAY "-------------------------------------------------".
+            .
+       P-901.
+            DISPLAY W-COV-NAME(W-COV-IDX) " RUN=" W-COV-RUN(W-COV-IDX)
+                    " OK=" W-COV-OK(W-COV-IDX).
+            .
